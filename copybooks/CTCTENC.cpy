@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK : CTCTENC
+      *    DESCRICAO: LAYOUT DO ARQUIVO DE RETENCAO DE CONTAS ENCERRADAS
+      *               (CONTAS-ENCERRADAS), GRAVADO POR ENCERRAR-CONTA
+      *               PARA FINS DE AUDITORIA.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      ******************************************************************
+       01  REG-CONTAS-ENCERRADAS.
+           05  CTE-NUM-CONTA           PIC 9(10).
+           05  CTE-NOME-TITULAR        PIC X(30).
+           05  CTE-DATA-ENCERRAMENTO   PIC 9(08).
+           05  CTE-HORA-ENCERRAMENTO   PIC 9(06).
+           05  CTE-ID-OPERADOR         PIC X(08).
+           05  CTE-MOTIVO              PIC X(40).
+           05  FILLER                  PIC X(10).
