@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK : CTAUDT
+      *    DESCRICAO: LAYOUT DA TRILHA DE AUDITORIA (AUDITORIA),
+      *               GRAVADO A CADA TENTATIVA DE LOGIN E A CADA
+      *               OPCAO ESCOLHIDA NO MENU-PRINCIPAL.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       INCLUIDO AUD-EVENTO-CHECKPOINT PARA
+      *                         REGISTRAR O RECONHECIMENTO DE UMA
+      *                         TRANSACAO ANTERIOR NAO CONCLUIDA.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05  AUD-DATA                PIC 9(08).
+           05  AUD-HORA                PIC 9(06).
+           05  AUD-ID-OPERADOR         PIC X(08).
+           05  AUD-TIPO-EVENTO         PIC X(01).
+               88  AUD-EVENTO-LOGIN         VALUE 'L'.
+               88  AUD-EVENTO-MENU          VALUE 'M'.
+               88  AUD-EVENTO-CHECKPOINT    VALUE 'T'.
+           05  AUD-DESCRICAO           PIC X(40).
+           05  FILLER                  PIC X(10).
