@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK : CTPXDR
+      *    DESCRICAO: LAYOUT DO DIRETORIO DE CHAVES PIX (PIX-DIRETORIO)
+      *               USADO PARA VALIDAR A CHAVE DE DESTINO INFORMADA
+      *               EM FAZER-PIX.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      ******************************************************************
+       01  REG-PIX-DIRETORIO.
+           05  PXD-CHAVE-PIX           PIC X(30).
+           05  PXD-NOME-TITULAR        PIC X(30).
+           05  PXD-DOCUMENTO           PIC X(14).
+           05  PXD-BANCO               PIC X(20).
+           05  PXD-NUM-CONTA           PIC 9(10).
+           05  FILLER                  PIC X(10).
