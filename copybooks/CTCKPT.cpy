@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    COPYBOOK : CTCKPT
+      *    DESCRICAO: LAYOUT DO ARQUIVO DE CHECKPOINT DE SESSAO
+      *               (CHECKPOINT). GRAVADO ANTES E DEPOIS DE CADA
+      *               OPCAO DE TRANSACAO DO MENU-PRINCIPAL, PARA QUE
+      *               UMA SESSAO REINICIADA POSSA DETECTAR UMA
+      *               TRANSACAO ANTERIOR INCOMPLETA.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       INCLUIDOS CKP-NUM-CONTA E CKP-VALOR, PARA
+      *                         QUE O CHECKPOINT IDENTIFIQUE A CONTA E O
+      *                         VALOR DA TRANSACAO EM ANDAMENTO, E
+      *                         CKP-STATUS-RECONHECIDO, MARCADO QUANDO O
+      *                         OPERADOR TOMA CONHECIMENTO DE UM
+      *                         CHECKPOINT ABERTO DEIXADO PELA SESSAO
+      *                         ANTERIOR.
+      ******************************************************************
+       01  REG-CHECKPOINT.
+           05  CKP-ID-OPERADOR         PIC X(08).
+           05  CKP-TIPO-TRANSACAO      PIC X(01).
+               88  CKP-TIPO-FAZER-PIX       VALUE '1'.
+               88  CKP-TIPO-RECEBER-PIX     VALUE '2'.
+               88  CKP-TIPO-ENCERRAR-CONTA  VALUE '3'.
+           05  CKP-STATUS               PIC X(01).
+               88  CKP-STATUS-ABERTO        VALUE 'A'.
+               88  CKP-STATUS-CONCLUIDO     VALUE 'C'.
+               88  CKP-STATUS-RECONHECIDO   VALUE 'V'.
+           05  CKP-DATA                 PIC 9(08).
+           05  CKP-HORA                 PIC 9(06).
+           05  CKP-NUM-CONTA            PIC 9(10).
+           05  CKP-VALOR                PIC S9(09)V99 COMP-3.
+           05  FILLER                   PIC X(05).
