@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK : CTUSRM
+      *    DESCRICAO: LAYOUT DO CADASTRO MESTRE DE USUARIOS/OPERADORES
+      *               (USUARIO-MASTER) - LOGIN E PERFIL DE ACESSO.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       INCLUIDO USM-QTD-TENTATIVAS-FALHAS PARA
+      *                         O BLOQUEIO POR TENTATIVAS DE LOGIN.
+      ******************************************************************
+       01  REG-USUARIO-MASTER.
+           05  USM-ID-OPERADOR         PIC X(08).
+           05  USM-SENHA               PIC X(20).
+           05  USM-NOME-OPERADOR       PIC X(30).
+           05  USM-PERFIL              PIC X(01).
+               88  USM-PERFIL-SUPERVISOR    VALUE 'S'.
+               88  USM-PERFIL-TELLER        VALUE 'T'.
+           05  USM-STATUS-CADASTRO     PIC X(01).
+               88  USM-STATUS-ATIVO         VALUE 'A'.
+               88  USM-STATUS-BLOQUEADO     VALUE 'B'.
+           05  USM-QTD-TENTATIVAS-FALHAS PIC 9(02) COMP.
+           05  FILLER                  PIC X(18).
