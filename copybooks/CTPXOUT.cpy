@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK : CTPXOUT
+      *    DESCRICAO: LAYOUT DO ARQUIVO DE TRANSFERENCIAS PIX ENVIADAS
+      *               (PIX-OUT), GRAVADO POR FAZER-PIX.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       REMOVIDO PXO-STATUS-FILA (NUNCA GRAVADO -
+      *                         TRANSFERENCIA ACIMA DO LIMITE NOTURNO E
+      *                         RECUSADA NA HORA, NAO ENFILEIRADA).
+      ******************************************************************
+       01  REG-PIX-OUT.
+           05  PXO-NUM-CONTA-ORIGEM    PIC 9(10).
+           05  PXO-ID-OPERADOR         PIC X(08).
+           05  PXO-CHAVE-PIX-DESTINO   PIC X(30).
+           05  PXO-NUM-CONTA-DESTINO   PIC 9(10).
+           05  PXO-VALOR               PIC S9(09)V99 COMP-3.
+           05  PXO-DATA-MOVIMENTO      PIC 9(08).
+           05  PXO-HORA-MOVIMENTO      PIC 9(06).
+           05  PXO-STATUS              PIC X(01).
+               88  PXO-STATUS-CONCLUIDO     VALUE 'C'.
+               88  PXO-STATUS-REJEITADO     VALUE 'R'.
+           05  FILLER                  PIC X(15).
