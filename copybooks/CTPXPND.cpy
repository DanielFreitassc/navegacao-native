@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK : CTPXPND
+      *    DESCRICAO: LAYOUT DO ARQUIVO DE PIX PENDENTES DE LIQUIDACAO
+      *               (PENDING-PIX), CONSULTADO E BAIXADO POR
+      *               RECEBER-PIX.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       INCLUIDO PXP-DATA-LIQUIDACAO - DATA EM
+      *                         QUE A PENDENCIA FOI DE FATO CREDITADA,
+      *                         DISTINTA DA DATA DE RECEBIMENTO (A
+      *                         LIQUIDACAO PODE OCORRER DIAS DEPOIS).
+      ******************************************************************
+       01  REG-PENDING-PIX.
+           05  PXP-ID-PENDENCIA        PIC 9(06).
+           05  PXP-NUM-CONTA-DESTINO   PIC 9(10).
+           05  PXP-NOME-REMETENTE      PIC X(30).
+           05  PXP-BANCO-REMETENTE     PIC X(20).
+           05  PXP-VALOR               PIC S9(09)V99 COMP-3.
+           05  PXP-DATA-RECEBIMENTO    PIC 9(08).
+           05  PXP-STATUS-LIQUIDACAO   PIC X(01).
+               88  PXP-PENDENTE             VALUE 'P'.
+               88  PXP-LIQUIDADO            VALUE 'L'.
+           05  PXP-DATA-LIQUIDACAO     PIC 9(08).
+           05  FILLER                  PIC X(07).
