@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK : CTCTAM
+      *    DESCRICAO: LAYOUT DO CADASTRO MESTRE DE CONTAS (CONTA-MASTER)
+      *               E SALDO DISPONIVEL PARA MOVIMENTACAO PIX.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR     DESCRICAO
+      *    08/08/2026 DLF       CRIACAO DO LAYOUT.
+      *    08/08/2026 DLF       INCLUIDO CTM-SALDO-ANTERIOR PARA O
+      *                         FECHAMENTO DE MOVIMENTO (BATCH EOD).
+      *    08/08/2026 DLF       INCLUIDO CTM-LIMITE-NOTURNO (LIMITE
+      *                         NOTURNO DIFERENCIADO DE PIX, BACEN).
+      ******************************************************************
+       01  REG-CONTA-MASTER.
+           05  CTM-NUM-CONTA           PIC 9(10).
+           05  CTM-NOME-TITULAR        PIC X(30).
+           05  CTM-DOCUMENTO           PIC X(14).
+           05  CTM-SALDO               PIC S9(11)V99 COMP-3.
+           05  CTM-SALDO-ANTERIOR      PIC S9(11)V99 COMP-3.
+           05  CTM-LIMITE-NOTURNO      PIC S9(09)V99 COMP-3.
+           05  CTM-STATUS-CONTA        PIC X(01).
+               88  CTM-CONTA-ATIVA          VALUE 'A'.
+               88  CTM-CONTA-ENCERRADA      VALUE 'E'.
+           05  FILLER                  PIC X(07).
