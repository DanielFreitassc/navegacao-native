@@ -0,0 +1,343 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EXTRATO-CONTA.
+000120 AUTHOR. DANIEL L. FREITAS.
+000130 INSTALLATION. AGENCIA CENTRAL - SISTEMAS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*    DESCRICAO: EMISSAO DE EXTRATO DE CONTA. DADA UMA CONTA E UM
+000180*               PERIODO, LE PIX-OUT (DEBITOS CONCLUIDOS) E
+000190*               PENDING-PIX (CREDITOS LIQUIDADOS) DA CONTA NO
+000200*               PERIODO, ORDENA POR DATA E IMPRIME O EXTRATO COM
+000210*               SALDO ACUMULADO NO PERIODO.
+000220*    HISTORICO DE ALTERACOES
+000230*    DATA       AUTOR     DESCRICAO
+000240*    08/08/2026 DLF       CRIACAO DO PROGRAMA.
+000250*----------------------------------------------------------------
+
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CONTA-MASTER
+000300         ASSIGN TO "CTAMST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CTM-NUM-CONTA
+000340         FILE STATUS IS WS-STATUS-CTAMST.
+
+000350     SELECT PIX-OUT
+000360         ASSIGN TO "PIXOUT"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         ACCESS MODE IS SEQUENTIAL
+000390         FILE STATUS IS WS-STATUS-PIXOUT.
+
+000400     SELECT PENDING-PIX
+000410         ASSIGN TO "PIXPND"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS PXP-ID-PENDENCIA
+000450         FILE STATUS IS WS-STATUS-PIXPND.
+
+000460     SELECT RELATORIO-EXTRATO
+000470         ASSIGN TO "EXTRT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         ACCESS MODE IS SEQUENTIAL
+000500         FILE STATUS IS WS-STATUS-EXTRT.
+
+000510     SELECT WORK-EXTRATO
+000520         ASSIGN TO "SRTWRK".
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+
+000550 FD  CONTA-MASTER
+000560     LABEL RECORD IS STANDARD.
+000570 COPY CTCTAM.
+
+000580 FD  PIX-OUT
+000590     LABEL RECORD IS STANDARD.
+000600 COPY CTPXOUT.
+
+000610 FD  PENDING-PIX
+000620     LABEL RECORD IS STANDARD.
+000630 COPY CTPXPND.
+
+000640 FD  RELATORIO-EXTRATO
+000650     LABEL RECORD IS STANDARD.
+000660 01  REG-RELATORIO-EXTRATO      PIC X(80).
+
+000670 SD  WORK-EXTRATO.
+000680 01  REG-WORK-EXTRATO.
+000690     05  WRK-DATA                PIC 9(08).
+000700     05  WRK-HORA                PIC 9(06).
+000710     05  WRK-TIPO                PIC X(01).
+000720         88  WRK-TIPO-DEBITO         VALUE 'D'.
+000730         88  WRK-TIPO-CREDITO        VALUE 'C'.
+000740     05  WRK-DESCRICAO           PIC X(30).
+000750     05  WRK-VALOR               PIC S9(09)V99 COMP-3.
+
+000760 WORKING-STORAGE SECTION.
+
+000770*    CODIGOS DE RETORNO DE I-O
+000780 01  WS-STATUS-CTAMST            PIC X(02).
+000790 01  WS-STATUS-PIXOUT            PIC X(02).
+000800 01  WS-STATUS-PIXPND            PIC X(02).
+000810 01  WS-STATUS-EXTRT             PIC X(02).
+
+000820*    PARAMETROS DO EXTRATO, INFORMADOS PELO OPERADOR
+000830 01  WS-CONTA-EXTRATO            PIC 9(10).
+000840 01  WS-DATA-INICIAL             PIC 9(08).
+000850 01  WS-DATA-FINAL               PIC 9(08).
+
+000860*    TOTALIZADORES E AREA DE TRABALHO
+000870 01  WS-SALDO-ATUAL              PIC S9(11)V99 COMP-3 VALUE ZERO.
+000880 01  WS-NET-PERIODO              PIC S9(11)V99 COMP-3 VALUE ZERO.
+000890 01  WS-NET-POS-PERIODO          PIC S9(11)V99 COMP-3 VALUE ZERO.
+000900 01  WS-SALDO-ACUMULADO          PIC S9(11)V99 COMP-3 VALUE ZERO.
+000910 01  WS-SW-FIM-PIXOUT            PIC X(01) VALUE 'N'.
+000920     88  WS-FIM-PIXOUT               VALUE 'Y'.
+000930 01  WS-SW-FIM-PIXPND            PIC X(01) VALUE 'N'.
+000940     88  WS-FIM-PIXPND               VALUE 'Y'.
+000950 01  WS-SW-FIM-SORT              PIC X(01) VALUE 'N'.
+000960     88  WS-FIM-SORT                 VALUE 'Y'.
+000970 01  WS-QTD-LANCAMENTOS          PIC 9(05) COMP VALUE ZERO.
+000980 01  WL-QTD-LANCAMENTOS-ED       PIC ZZZZ9.
+
+000990*    LINHA DO EXTRATO
+001000 01  WS-LINHA-EXTRATO.
+001010     05  WL-DATA                 PIC 9(02)/9(02)/9(04).
+001020     05  FILLER                  PIC X(02)  VALUE SPACE.
+001030     05  WL-TIPO                 PIC X(08).
+001040     05  FILLER                  PIC X(02)  VALUE SPACE.
+001050     05  WL-DESCRICAO            PIC X(30).
+001060     05  FILLER                  PIC X(02)  VALUE SPACE.
+001070     05  WL-VALOR                PIC -ZZZ,ZZZ,ZZ9.99.
+001080     05  FILLER                  PIC X(02)  VALUE SPACE.
+001090     05  WL-SALDO                PIC -ZZZ,ZZZ,ZZ9.99.
+
+001100 PROCEDURE DIVISION.
+
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001130     SORT WORK-EXTRATO
+001140         ON ASCENDING KEY WRK-DATA WRK-HORA
+001150         INPUT PROCEDURE IS 2000-GERAR-ENTRADAS
+001160             THRU 2000-GERAR-ENTRADAS-EXIT
+001170         OUTPUT PROCEDURE IS 4000-IMPRIMIR-EXTRATO
+001180             THRU 4000-IMPRIMIR-EXTRATO-EXIT.
+001190     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001200     STOP RUN.
+
+001210*----------------------------------------------------------------
+001220*    ABERTURA DOS ARQUIVOS E COLETA DOS PARAMETROS DO EXTRATO.
+001230*----------------------------------------------------------------
+001240 1000-INICIALIZAR.
+001250     DISPLAY 'Extrato de Conta'.
+001260     DISPLAY 'Numero da conta:'.
+001270     ACCEPT WS-CONTA-EXTRATO.
+001280     DISPLAY 'Data inicial (AAAAMMDD):'.
+001290     ACCEPT WS-DATA-INICIAL.
+001300     DISPLAY 'Data final (AAAAMMDD):'.
+001310     ACCEPT WS-DATA-FINAL.
+
+001320     OPEN INPUT CONTA-MASTER.
+001330     IF WS-STATUS-CTAMST NOT = '00'
+001340         DISPLAY 'ERRO AO ABRIR CONTA-MASTER: ' WS-STATUS-CTAMST
+001350         STOP RUN
+001360     END-IF.
+
+001370*    O SALDO ATUAL DA CONTA SERVE DE BASE PARA O SALDO
+001380*    ACUMULADO DO EXTRATO, QUE RECUA ESSE VALOR PELO EFEITO
+001390*    NETO DOS LANCAMENTOS DO PERIODO.
+001400     MOVE WS-CONTA-EXTRATO TO CTM-NUM-CONTA.
+001410     READ CONTA-MASTER
+001420         KEY IS CTM-NUM-CONTA
+001430         INVALID KEY
+001440             DISPLAY 'Conta não encontrada.'
+001450             STOP RUN
+001460     END-READ.
+001470     MOVE CTM-SALDO TO WS-SALDO-ATUAL.
+
+001480     OPEN INPUT PIX-OUT.
+001490     IF WS-STATUS-PIXOUT NOT = '00'
+001500         DISPLAY 'ERRO AO ABRIR PIX-OUT: ' WS-STATUS-PIXOUT
+001510         STOP RUN
+001520     END-IF.
+
+001530     OPEN INPUT PENDING-PIX.
+001540     IF WS-STATUS-PIXPND NOT = '00'
+001550         DISPLAY 'ERRO AO ABRIR PENDING-PIX: ' WS-STATUS-PIXPND
+001560         STOP RUN
+001570     END-IF.
+
+001580     OPEN OUTPUT RELATORIO-EXTRATO.
+001590     IF WS-STATUS-EXTRT NOT = '00'
+001600         DISPLAY 'ERRO AO ABRIR RELATORIO-EXTRATO: '
+001610             WS-STATUS-EXTRT
+001620         STOP RUN
+001630     END-IF.
+
+001640     MOVE SPACES TO REG-RELATORIO-EXTRATO.
+001650     STRING 'EXTRATO DA CONTA ' WS-CONTA-EXTRATO
+001660         DELIMITED BY SIZE INTO REG-RELATORIO-EXTRATO.
+001670     WRITE REG-RELATORIO-EXTRATO.
+001680     MOVE SPACES TO REG-RELATORIO-EXTRATO.
+001690     STRING 'PERIODO: ' WS-DATA-INICIAL ' A ' WS-DATA-FINAL
+001700         DELIMITED BY SIZE INTO REG-RELATORIO-EXTRATO.
+001710     WRITE REG-RELATORIO-EXTRATO.
+001720     MOVE SPACES TO REG-RELATORIO-EXTRATO.
+001730     WRITE REG-RELATORIO-EXTRATO.
+001740 1000-INICIALIZAR-EXIT.
+001750     EXIT.
+
+001760*----------------------------------------------------------------
+001770*    PROCEDIMENTO DE ENTRADA DO SORT. SELECIONA, DE PIX-OUT E
+001780*    PENDING-PIX, OS LANCAMENTOS DA CONTA E DO PERIODO PEDIDOS
+001790*    E OS LIBERA (RELEASE) PARA ORDENACAO POR DATA/HORA.
+001800*----------------------------------------------------------------
+001810 2000-GERAR-ENTRADAS.
+001820     PERFORM 2100-LER-PIXOUT THRU 2100-LER-PIXOUT-EXIT
+001830         UNTIL WS-FIM-PIXOUT.
+001840     PERFORM 2200-LER-PIXPND THRU 2200-LER-PIXPND-EXIT
+001850         UNTIL WS-FIM-PIXPND.
+001860 2000-GERAR-ENTRADAS-EXIT.
+001870     EXIT.
+
+001880 2100-LER-PIXOUT.
+001890     READ PIX-OUT
+001900         AT END
+001910             MOVE 'Y' TO WS-SW-FIM-PIXOUT
+001920             GO TO 2100-LER-PIXOUT-EXIT
+001930     END-READ.
+
+001940     IF NOT PXO-STATUS-CONCLUIDO
+001950         GO TO 2100-LER-PIXOUT-EXIT
+001960     END-IF.
+001970     IF PXO-NUM-CONTA-ORIGEM NOT = WS-CONTA-EXTRATO
+001980         GO TO 2100-LER-PIXOUT-EXIT
+001990     END-IF.
+
+002000*    LANCAMENTOS POSTERIORES AO FIM DO PERIODO SAO ACUMULADOS
+002010*    SEPARADAMENTE (WS-NET-POS-PERIODO), PARA QUE O SALDO ATUAL
+002020*    DA CONTA POSSA SER RECUADO ATE O FIM DO PERIODO ANTES DE
+002030*    RECUAR O EFEITO DO PROPRIO PERIODO.
+002040     IF PXO-DATA-MOVIMENTO > WS-DATA-FINAL
+002050         SUBTRACT PXO-VALOR FROM WS-NET-POS-PERIODO
+002060         GO TO 2100-LER-PIXOUT-EXIT
+002070     END-IF.
+002080     IF PXO-DATA-MOVIMENTO < WS-DATA-INICIAL
+002090         GO TO 2100-LER-PIXOUT-EXIT
+002100     END-IF.
+
+002110     MOVE PXO-DATA-MOVIMENTO TO WRK-DATA.
+002120     MOVE PXO-HORA-MOVIMENTO TO WRK-HORA.
+002130     MOVE 'D' TO WRK-TIPO.
+002140     MOVE PXO-CHAVE-PIX-DESTINO TO WRK-DESCRICAO.
+002150     MOVE PXO-VALOR TO WRK-VALOR.
+002160     SUBTRACT PXO-VALOR FROM WS-NET-PERIODO.
+002170     RELEASE REG-WORK-EXTRATO.
+002180 2100-LER-PIXOUT-EXIT.
+002190     EXIT.
+
+002200 2200-LER-PIXPND.
+002210     READ PENDING-PIX NEXT RECORD
+002220         AT END
+002230             MOVE 'Y' TO WS-SW-FIM-PIXPND
+002240             GO TO 2200-LER-PIXPND-EXIT
+002250     END-READ.
+
+002260     IF NOT PXP-LIQUIDADO
+002270         GO TO 2200-LER-PIXPND-EXIT
+002280     END-IF.
+002290     IF PXP-NUM-CONTA-DESTINO NOT = WS-CONTA-EXTRATO
+002300         GO TO 2200-LER-PIXPND-EXIT
+002310     END-IF.
+
+002320     IF PXP-DATA-LIQUIDACAO > WS-DATA-FINAL
+002330         ADD PXP-VALOR TO WS-NET-POS-PERIODO
+002340         GO TO 2200-LER-PIXPND-EXIT
+002350     END-IF.
+002360     IF PXP-DATA-LIQUIDACAO < WS-DATA-INICIAL
+002370         GO TO 2200-LER-PIXPND-EXIT
+002380     END-IF.
+
+002390     MOVE PXP-DATA-LIQUIDACAO TO WRK-DATA.
+002400     MOVE ZERO TO WRK-HORA.
+002410     MOVE 'C' TO WRK-TIPO.
+002420     MOVE PXP-NOME-REMETENTE TO WRK-DESCRICAO.
+002430     MOVE PXP-VALOR TO WRK-VALOR.
+002440     ADD PXP-VALOR TO WS-NET-PERIODO.
+002450     RELEASE REG-WORK-EXTRATO.
+002460 2200-LER-PIXPND-EXIT.
+002470     EXIT.
+
+002480*----------------------------------------------------------------
+002490*    PROCEDIMENTO DE SAIDA DO SORT. LE OS LANCAMENTOS JA EM
+002500*    ORDEM DE DATA/HORA, ACUMULA O SALDO DO PERIODO E IMPRIME
+002510*    UMA LINHA DO EXTRATO PARA CADA UM.
+002520*----------------------------------------------------------------
+002530 4000-IMPRIMIR-EXTRATO.
+002540*    O SALDO ATUAL DA CONTA E LIVE (DE AGORA), NAO DA DATA FINAL
+002550*    DO PERIODO PEDIDO. POR ISSO ELE E PRIMEIRO RECUADO PELO
+002560*    EFEITO NETO DE TUDO QUE FOI LANCADO DEPOIS DO FIM DO
+002570*    PERIODO (WS-NET-POS-PERIODO), PARA CHEGAR AO SALDO REAL NA
+002580*    DATA FINAL, E SO ENTAO RECUADO PELO EFEITO NETO DO PROPRIO
+002590*    PERIODO (WS-NET-PERIODO), PARA CHEGAR AO SALDO NO INICIO DO
+002600*    PERIODO. ASSIM O SALDO ACUMULADO IMPRESSO NA ULTIMA LINHA
+002610*    CONFIRA COM O SALDO REAL DA CONTA NA DATA FINAL PEDIDA, E
+002620*    NAO SO QUANDO A DATA FINAL FOR HOJE.
+002630     COMPUTE WS-SALDO-ACUMULADO =
+002640         WS-SALDO-ATUAL - WS-NET-POS-PERIODO - WS-NET-PERIODO.
+
+002650     PERFORM 4100-LER-SORT THRU 4100-LER-SORT-EXIT
+002660         UNTIL WS-FIM-SORT.
+
+002670     MOVE SPACES TO REG-RELATORIO-EXTRATO.
+002680     WRITE REG-RELATORIO-EXTRATO.
+002690     MOVE WS-QTD-LANCAMENTOS TO WL-QTD-LANCAMENTOS-ED.
+002700     STRING 'TOTAL DE LANCAMENTOS: ' WL-QTD-LANCAMENTOS-ED
+002710         DELIMITED BY SIZE INTO REG-RELATORIO-EXTRATO.
+002720     WRITE REG-RELATORIO-EXTRATO.
+002730 4000-IMPRIMIR-EXTRATO-EXIT.
+002740     EXIT.
+
+002750 4100-LER-SORT.
+002760     RETURN WORK-EXTRATO
+002770         AT END
+002780             MOVE 'Y' TO WS-SW-FIM-SORT
+002790             GO TO 4100-LER-SORT-EXIT
+002800     END-RETURN.
+
+002810     ADD 1 TO WS-QTD-LANCAMENTOS.
+002820     IF WRK-TIPO-DEBITO
+002830         SUBTRACT WRK-VALOR FROM WS-SALDO-ACUMULADO
+002840         MOVE 'DEBITO' TO WL-TIPO
+002850     ELSE
+002860         ADD WRK-VALOR TO WS-SALDO-ACUMULADO
+002870         MOVE 'CREDITO' TO WL-TIPO
+002880     END-IF.
+
+002890     MOVE WRK-DATA(7:2) TO WL-DATA(1:2).
+002900     MOVE WRK-DATA(5:2) TO WL-DATA(4:2).
+002910     MOVE WRK-DATA(1:4) TO WL-DATA(7:4).
+002920     MOVE WRK-DESCRICAO TO WL-DESCRICAO.
+002930     MOVE WRK-VALOR TO WL-VALOR.
+002940     MOVE WS-SALDO-ACUMULADO TO WL-SALDO.
+002950     MOVE WS-LINHA-EXTRATO TO REG-RELATORIO-EXTRATO.
+002960     WRITE REG-RELATORIO-EXTRATO.
+002970 4100-LER-SORT-EXIT.
+002980     EXIT.
+
+002990*----------------------------------------------------------------
+003000*    ENCERRAMENTO DOS ARQUIVOS.
+003010*----------------------------------------------------------------
+003020 9999-FINALIZAR.
+003030     CLOSE CONTA-MASTER.
+003040     CLOSE PIX-OUT.
+003050     CLOSE PENDING-PIX.
+003060     CLOSE RELATORIO-EXTRATO.
+003070 9999-FINALIZAR-EXIT.
+003080     EXIT.
+
+
+
