@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. FECHDIA.
+000120 AUTHOR. DANIEL L. FREITAS.
+000130 INSTALLATION. AGENCIA CENTRAL - SISTEMAS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*    DESCRICAO: FECHAMENTO DE MOVIMENTO (BATCH DE FIM DE DIA).
+000180*               LE OS ARQUIVOS PIX-OUT E PENDING-PIX, SOMA OS
+000190*               DEBITOS E CREDITOS POR CONTA, CONFRONTA COM O
+000200*               SALDO ATUAL DO CONTA-MASTER E IMPRIME UM
+000210*               RELATORIO DE QUEBRAS PARA AS CONTAS QUE NAO
+000220*               CONFEREM. AO FINAL, ATUALIZA CTM-SALDO-ANTERIOR
+000230*               PARA SERVIR DE BASE AO PROXIMO FECHAMENTO.
+000240*    HISTORICO DE ALTERACOES
+000250*    DATA       AUTOR     DESCRICAO
+000260*    08/08/2026 DLF       CRIACAO DO PROGRAMA.
+000270*----------------------------------------------------------------
+
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CONTA-MASTER
+000320         ASSIGN TO "CTAMST"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS CTM-NUM-CONTA
+000360         FILE STATUS IS WS-STATUS-CTAMST.
+
+000370     SELECT PIX-OUT
+000380         ASSIGN TO "PIXOUT"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         ACCESS MODE IS SEQUENTIAL
+000410         FILE STATUS IS WS-STATUS-PIXOUT.
+
+000420     SELECT PENDING-PIX
+000430         ASSIGN TO "PIXPND"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS PXP-ID-PENDENCIA
+000470         FILE STATUS IS WS-STATUS-PIXPND.
+
+000480     SELECT RELATORIO-QUEBRAS
+000490         ASSIGN TO "QUEBRAS"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         ACCESS MODE IS SEQUENTIAL
+000520         FILE STATUS IS WS-STATUS-QUEBRAS.
+
+000530 DATA DIVISION.
+000540 FILE SECTION.
+
+000550 FD  CONTA-MASTER
+000560     LABEL RECORD IS STANDARD.
+000570 COPY CTCTAM.
+
+000580 FD  PIX-OUT
+000590     LABEL RECORD IS STANDARD.
+000600 COPY CTPXOUT.
+
+000610 FD  PENDING-PIX
+000620     LABEL RECORD IS STANDARD.
+000630 COPY CTPXPND.
+
+000640 FD  RELATORIO-QUEBRAS
+000650     LABEL RECORD IS STANDARD.
+000660 01  REG-RELATORIO-QUEBRAS      PIC X(80).
+
+000670 WORKING-STORAGE SECTION.
+
+000680*    CODIGOS DE RETORNO DE I-O
+000690 01  WS-STATUS-CTAMST            PIC X(02).
+000700 01  WS-STATUS-PIXOUT            PIC X(02).
+000710 01  WS-STATUS-PIXPND            PIC X(02).
+000720 01  WS-STATUS-QUEBRAS           PIC X(02).
+
+000730*    DATA DO SISTEMA (USADA PARA TITULO DO RELATORIO)
+000740 01  WS-DATA-AAAAMMDD            PIC 9(08).
+
+000750*    TABELA DE MOVIMENTO POR CONTA, MONTADA EM MEMORIA A
+000760*    PARTIR DE PIX-OUT (DEBITOS) E PENDING-PIX (CREDITOS).
+000770 01  WS-QTD-CONTAS               PIC 9(04) COMP VALUE ZERO.
+000780 01  WS-TAB-MOVIMENTO.
+000790     05  WS-MOV-OCORRENCIA  OCCURS 500 TIMES
+000800                            INDEXED BY WS-IDX-MOV.
+000810         10  WS-MOV-NUM-CONTA        PIC 9(10).
+000820         10  WS-MOV-TOTAL-DEBITOS    PIC S9(11)V99 COMP-3.
+000830         10  WS-MOV-TOTAL-CREDITOS   PIC S9(11)V99 COMP-3.
+
+000840*    CAMPOS DE TRABALHO DA LEITURA E DA CONFERENCIA
+000850 01  WS-SW-FIM-PIXOUT            PIC X(01) VALUE 'N'.
+000860     88  WS-FIM-PIXOUT               VALUE 'Y'.
+000870 01  WS-SW-FIM-PIXPND            PIC X(01) VALUE 'N'.
+000880     88  WS-FIM-PIXPND               VALUE 'Y'.
+000890 01  WS-SW-FIM-CTAMST            PIC X(01) VALUE 'N'.
+000900     88  WS-FIM-CTAMST               VALUE 'Y'.
+000910 01  WS-IDX-BUSCA                PIC 9(04) COMP.
+000920 01  WS-SW-CONTA-ACHADA          PIC X(01) VALUE 'N'.
+000930     88  WS-CONTA-ACHADA             VALUE 'Y'.
+000940 01  WS-SALDO-ESPERADO           PIC S9(11)V99 COMP-3.
+000950 01  WS-QTD-QUEBRAS              PIC 9(05) COMP VALUE ZERO.
+000960 01  WL-QTD-QUEBRAS-ED           PIC ZZZZ9.
+000970 01  WS-CONTA-PROCURADA          PIC 9(10).
+
+000980*    LINHA DO RELATORIO DE QUEBRAS
+000990 01  WS-LINHA-RELATORIO.
+001000     05  FILLER                  PIC X(01)  VALUE SPACE.
+001010     05  WL-NUM-CONTA            PIC Z(9)9.
+001020     05  FILLER                  PIC X(02)  VALUE SPACE.
+001030     05  WL-SALDO-ATUAL          PIC -ZZZ,ZZZ,ZZ9.99.
+001040     05  FILLER                  PIC X(02)  VALUE SPACE.
+001050     05  WL-SALDO-ESPERADO       PIC -ZZZ,ZZZ,ZZ9.99.
+001060     05  FILLER                  PIC X(02)  VALUE SPACE.
+001070     05  WL-DIFERENCA            PIC -ZZZ,ZZZ,ZZ9.99.
+
+001080 PROCEDURE DIVISION.
+
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+001110     PERFORM 2000-ACUMULAR-PIXOUT THRU 2000-ACUMULAR-PIXOUT-EXIT.
+001120     PERFORM 3000-ACUMULAR-PIXPND THRU 3000-ACUMULAR-PIXPND-EXIT.
+001130     PERFORM 4000-CONFERIR-CONTAS THRU 4000-CONFERIR-CONTAS-EXIT.
+001140     PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT.
+001150     STOP RUN.
+
+001160*----------------------------------------------------------------
+001170*    ABERTURA DOS ARQUIVOS E DO RELATORIO DE QUEBRAS.
+001180*----------------------------------------------------------------
+001190 1000-INICIALIZAR.
+001200     ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+
+001210     OPEN I-O CONTA-MASTER.
+001220     IF WS-STATUS-CTAMST NOT = '00'
+001230         DISPLAY 'ERRO AO ABRIR CONTA-MASTER: '
+001240             WS-STATUS-CTAMST
+001250         STOP RUN
+001260     END-IF.
+
+001270     OPEN INPUT PIX-OUT.
+001280     IF WS-STATUS-PIXOUT NOT = '00'
+001290         DISPLAY 'ERRO AO ABRIR PIX-OUT: ' WS-STATUS-PIXOUT
+001300         STOP RUN
+001310     END-IF.
+
+001320     OPEN INPUT PENDING-PIX.
+001330     IF WS-STATUS-PIXPND NOT = '00'
+001340         DISPLAY 'ERRO AO ABRIR PENDING-PIX: ' WS-STATUS-PIXPND
+001350         STOP RUN
+001360     END-IF.
+
+001370     OPEN OUTPUT RELATORIO-QUEBRAS.
+001380     IF WS-STATUS-QUEBRAS NOT = '00'
+001390         DISPLAY 'ERRO AO ABRIR RELATORIO-QUEBRAS: '
+001400             WS-STATUS-QUEBRAS
+001410         STOP RUN
+001420     END-IF.
+
+001430     MOVE 'FECHAMENTO DE MOVIMENTO - RELATORIO DE QUEBRAS'
+001440         TO REG-RELATORIO-QUEBRAS.
+001450     WRITE REG-RELATORIO-QUEBRAS.
+001460     MOVE SPACES TO REG-RELATORIO-QUEBRAS.
+001470     STRING 'DATA DO PROCESSAMENTO: ' WS-DATA-AAAAMMDD
+001480         DELIMITED BY SIZE INTO REG-RELATORIO-QUEBRAS.
+001490     WRITE REG-RELATORIO-QUEBRAS.
+001500     MOVE SPACES TO REG-RELATORIO-QUEBRAS.
+001510     WRITE REG-RELATORIO-QUEBRAS.
+001520 1000-INICIALIZAR-EXIT.
+001530     EXIT.
+
+001540*----------------------------------------------------------------
+001550*    SOMA OS DEBITOS (PIX ENVIADOS E CONCLUIDOS) POR CONTA DE
+001560*    ORIGEM, LENDO PIX-OUT POR COMPLETO.
+001570*----------------------------------------------------------------
+001580 2000-ACUMULAR-PIXOUT.
+001590     PERFORM 2100-LER-PIXOUT THRU 2100-LER-PIXOUT-EXIT
+001600         UNTIL WS-FIM-PIXOUT.
+001610 2000-ACUMULAR-PIXOUT-EXIT.
+001620     EXIT.
+
+001630 2100-LER-PIXOUT.
+001640     READ PIX-OUT
+001650         AT END
+001660             MOVE 'Y' TO WS-SW-FIM-PIXOUT
+001670             GO TO 2100-LER-PIXOUT-EXIT
+001680     END-READ.
+
+001690     IF NOT PXO-STATUS-CONCLUIDO
+001700         GO TO 2100-LER-PIXOUT-EXIT
+001710     END-IF.
+001720     IF PXO-DATA-MOVIMENTO NOT = WS-DATA-AAAAMMDD
+001730         GO TO 2100-LER-PIXOUT-EXIT
+001740     END-IF.
+
+001750     MOVE PXO-NUM-CONTA-ORIGEM TO WS-CONTA-PROCURADA.
+001760     PERFORM 5000-LOCALIZAR-CONTA THRU 5000-LOCALIZAR-CONTA-EXIT.
+001770     ADD PXO-VALOR TO
+001780         WS-MOV-TOTAL-DEBITOS (WS-IDX-MOV).
+001790 2100-LER-PIXOUT-EXIT.
+001800     EXIT.
+
+001810*----------------------------------------------------------------
+001820*    SOMA OS CREDITOS (PIX RECEBIDOS E LIQUIDADOS) POR CONTA DE
+001830*    DESTINO, LENDO PENDING-PIX POR COMPLETO.
+001840*----------------------------------------------------------------
+001850 3000-ACUMULAR-PIXPND.
+001860     MOVE LOW-VALUE TO PXP-ID-PENDENCIA.
+001870     START PENDING-PIX KEY IS NOT LESS THAN PXP-ID-PENDENCIA
+001880         INVALID KEY
+001890             MOVE 'Y' TO WS-SW-FIM-PIXPND
+001900     END-START.
+
+001910     PERFORM 3100-LER-PIXPND THRU 3100-LER-PIXPND-EXIT
+001920         UNTIL WS-FIM-PIXPND.
+001930 3000-ACUMULAR-PIXPND-EXIT.
+001940     EXIT.
+
+001950 3100-LER-PIXPND.
+001960     READ PENDING-PIX NEXT RECORD
+001970         AT END
+001980             MOVE 'Y' TO WS-SW-FIM-PIXPND
+001990             GO TO 3100-LER-PIXPND-EXIT
+002000     END-READ.
+
+002010     IF NOT PXP-LIQUIDADO
+002020         GO TO 3100-LER-PIXPND-EXIT
+002030     END-IF.
+002040     IF PXP-DATA-LIQUIDACAO NOT = WS-DATA-AAAAMMDD
+002050         GO TO 3100-LER-PIXPND-EXIT
+002060     END-IF.
+
+002070     MOVE PXP-NUM-CONTA-DESTINO TO WS-CONTA-PROCURADA.
+002080     PERFORM 5000-LOCALIZAR-CONTA THRU 5000-LOCALIZAR-CONTA-EXIT.
+002090     ADD PXP-VALOR TO
+002100         WS-MOV-TOTAL-CREDITOS (WS-IDX-MOV).
+002110 3100-LER-PIXPND-EXIT.
+002120     EXIT.
+
+002130*----------------------------------------------------------------
+002140*    LOCALIZA A CONTA INFORMADA NA TABELA DE MOVIMENTO, OU A
+002150*    INCLUI SE FOR A PRIMEIRA OCORRENCIA. DEVOLVE O INDICE EM
+002160*    WS-IDX-MOV.
+002170*----------------------------------------------------------------
+002180 5000-LOCALIZAR-CONTA.
+002190     MOVE 'N' TO WS-SW-CONTA-ACHADA.
+002200     SET WS-IDX-MOV TO 1.
+002210     PERFORM 5100-PROCURAR-CONTA THRU 5100-PROCURAR-CONTA-EXIT
+002220         VARYING WS-IDX-BUSCA FROM 1 BY 1
+002230         UNTIL WS-IDX-BUSCA > WS-QTD-CONTAS
+002240            OR WS-CONTA-ACHADA.
+
+002250     IF NOT WS-CONTA-ACHADA
+002260         IF WS-QTD-CONTAS NOT < 500
+002270             DISPLAY 'ERRO: NUMERO DE CONTAS COM MOVIMENTO '
+002280                     'EXCEDE A CAPACIDADE DA TABELA (500).'
+002290             PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT
+002300             STOP RUN
+002310         END-IF
+002320         ADD 1 TO WS-QTD-CONTAS
+002330         SET WS-IDX-MOV TO WS-QTD-CONTAS
+002340         MOVE WS-CONTA-PROCURADA TO WS-MOV-NUM-CONTA (WS-IDX-MOV)
+002350         MOVE ZERO TO WS-MOV-TOTAL-DEBITOS (WS-IDX-MOV)
+002360         MOVE ZERO TO WS-MOV-TOTAL-CREDITOS (WS-IDX-MOV)
+002370     END-IF.
+002380 5000-LOCALIZAR-CONTA-EXIT.
+002390     EXIT.
+
+002400 5100-PROCURAR-CONTA.
+002410     IF WS-MOV-NUM-CONTA (WS-IDX-BUSCA) = WS-CONTA-PROCURADA
+002420         SET WS-IDX-MOV TO WS-IDX-BUSCA
+002430         MOVE 'Y' TO WS-SW-CONTA-ACHADA
+002440     END-IF.
+002450 5100-PROCURAR-CONTA-EXIT.
+002460     EXIT.
+
+002470*----------------------------------------------------------------
+002480*    PERCORRE O CONTA-MASTER POR COMPLETO, CALCULA O SALDO
+002490*    ESPERADO (SALDO ANTERIOR + CREDITOS - DEBITOS DO DIA) PARA
+002500*    CADA CONTA E IMPRIME UMA LINHA DE QUEBRA QUANDO ELE NAO
+002510*    CONFERE COM O SALDO ATUAL. AO FINAL, GRAVA O SALDO ATUAL
+002520*    COMO SALDO ANTERIOR PARA O PROXIMO FECHAMENTO.
+002530*----------------------------------------------------------------
+002540 4000-CONFERIR-CONTAS.
+002550     MOVE LOW-VALUE TO CTM-NUM-CONTA.
+002560     START CONTA-MASTER KEY IS NOT LESS THAN CTM-NUM-CONTA
+002570         INVALID KEY
+002580             MOVE 'Y' TO WS-SW-FIM-CTAMST
+002590     END-START.
+
+002600     PERFORM 4100-LER-CTAMST THRU 4100-LER-CTAMST-EXIT
+002610         UNTIL WS-FIM-CTAMST.
+
+002620     MOVE SPACES TO REG-RELATORIO-QUEBRAS.
+002630     WRITE REG-RELATORIO-QUEBRAS.
+002640     MOVE WS-QTD-QUEBRAS TO WL-QTD-QUEBRAS-ED.
+002650     MOVE SPACES TO REG-RELATORIO-QUEBRAS.
+002660     STRING 'TOTAL DE QUEBRAS ENCONTRADAS: ' WL-QTD-QUEBRAS-ED
+002670         DELIMITED BY SIZE INTO REG-RELATORIO-QUEBRAS.
+002680     WRITE REG-RELATORIO-QUEBRAS.
+002690 4000-CONFERIR-CONTAS-EXIT.
+002700     EXIT.
+
+002710 4100-LER-CTAMST.
+002720     READ CONTA-MASTER NEXT RECORD
+002730         AT END
+002740             MOVE 'Y' TO WS-SW-FIM-CTAMST
+002750             GO TO 4100-LER-CTAMST-EXIT
+002760     END-READ.
+
+002770     MOVE CTM-NUM-CONTA TO WS-CONTA-PROCURADA.
+002780     PERFORM 5000-LOCALIZAR-CONTA THRU 5000-LOCALIZAR-CONTA-EXIT.
+002790     COMPUTE WS-SALDO-ESPERADO =
+002800         CTM-SALDO-ANTERIOR
+002810         + WS-MOV-TOTAL-CREDITOS (WS-IDX-MOV)
+002820         - WS-MOV-TOTAL-DEBITOS (WS-IDX-MOV).
+
+002830     IF WS-SALDO-ESPERADO NOT = CTM-SALDO
+002840         ADD 1 TO WS-QTD-QUEBRAS
+002850         MOVE CTM-NUM-CONTA TO WL-NUM-CONTA
+002860         MOVE CTM-SALDO TO WL-SALDO-ATUAL
+002870         MOVE WS-SALDO-ESPERADO TO WL-SALDO-ESPERADO
+002880         COMPUTE WL-DIFERENCA = CTM-SALDO - WS-SALDO-ESPERADO
+002890         MOVE WS-LINHA-RELATORIO TO REG-RELATORIO-QUEBRAS
+002900         WRITE REG-RELATORIO-QUEBRAS
+002910     END-IF.
+
+002920*    A CONFERENCIA DE HOJE VIRA A BASE DO PROXIMO FECHAMENTO.
+002930     MOVE CTM-SALDO TO CTM-SALDO-ANTERIOR.
+002940     REWRITE REG-CONTA-MASTER
+002950         INVALID KEY
+002960             DISPLAY 'ERRO AO ATUALIZAR CONTA-MASTER: '
+002970                 CTM-NUM-CONTA
+002980     END-REWRITE.
+002990 4100-LER-CTAMST-EXIT.
+003000     EXIT.
+
+003010*----------------------------------------------------------------
+003020*    ENCERRAMENTO DOS ARQUIVOS.
+003030*----------------------------------------------------------------
+003040 9999-FINALIZAR.
+003050     CLOSE CONTA-MASTER.
+003060     CLOSE PIX-OUT.
+003070     CLOSE PENDING-PIX.
+003080     CLOSE RELATORIO-QUEBRAS.
+003090 9999-FINALIZAR-EXIT.
+003100     EXIT.
+
+
+
+
