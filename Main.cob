@@ -1,80 +1,978 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TELA-LOGIN.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USUARIO PIC X(20).
-       01 SENHA PIC X(20).
-       01 USUARIO-VALIDO PIC X(1) VALUE 'N'.
-       01 RESPOSTA PIC X(20).
-       01 CONTINUAR-LOOP PIC X(1) VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-           PERFORM EXIBIR-TITULO.
-           PERFORM AUTENTICACAO.
-           PERFORM MENU-PRINCIPAL.
-
-           STOP RUN.
-
-       EXIBIR-TITULO.
-           DISPLAY '------------------------'.
-           DISPLAY 'Bem-vindo à Tela de Login'.
-           DISPLAY '------------------------'.
-
-       AUTENTICACAO.
-           DISPLAY 'Usuario:'.
-           ACCEPT USUARIO.
-           DISPLAY 'Senha:'.
-           ACCEPT SENHA.
-
-           PERFORM VALIDAR-USUARIO.
-
-           IF USUARIO-VALIDO = 'S' THEN
-               DISPLAY 'Login bem-sucedido.'
-               DISPLAY 'Bem-vindo: ' , USUARIO
-           ELSE
-               DISPLAY 'Usuário ou senha inválidos.'
-               PERFORM EXIBIR-TITULO
-               PERFORM AUTENTICACAO.
-
-       MENU-PRINCIPAL.
-           PERFORM EXIBIR-MENU.
-           ACCEPT RESPOSTA.
-
-           EVALUATE TRUE
-               WHEN RESPOSTA = '1' PERFORM FAZER-PIX
-               WHEN RESPOSTA = '2' PERFORM RECEBER-PIX
-               WHEN RESPOSTA = '3' PERFORM ENCERRAR-CONTA
-               WHEN RESPOSTA = '4' PERFORM SAIR
-               WHEN OTHER PERFORM MENU-PRINCIPAL.
-
-           IF CONTINUAR-LOOP = 'Y' PERFORM MENU-PRINCIPAL.
-
-       VALIDAR-USUARIO.
-           IF USUARIO = 'usuario' AND SENHA = 'senha' THEN
-               MOVE 'S' TO USUARIO-VALIDO
-           ELSE
-               MOVE 'N' TO USUARIO-VALIDO.
-
-       FAZER-PIX.
-           DISPLAY 'Opção [1] selecionada - Fazer Pix'.
-           
-
-       RECEBER-PIX.
-           DISPLAY 'Opção [2] selecionada - Receber Pix'.
-           
-
-       ENCERRAR-CONTA.
-           DISPLAY 'Opção [3] selecionada - Encerrar Conta'.
-           
-
-       SAIR.
-           DISPLAY 'Opção [4] selecionada - Sair'.
-           MOVE 'N' TO CONTINUAR-LOOP.
-
-       EXIBIR-MENU.
-           DISPLAY 'Opções de Menu:'
-           DISPLAY '[1] Fazer Pix'
-           DISPLAY '[2] Receber Pix'
-           DISPLAY '[3] Encerrar Conta'
-           DISPLAY '[4] Sair'.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TELA-LOGIN.
+000120 AUTHOR. DANIEL L. FREITAS.
+000130 INSTALLATION. AGENCIA CENTRAL - SISTEMAS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*    DESCRICAO: TELA DE LOGIN E MENU PRINCIPAL DE OPERACOES PIX
+000180*               (FAZER PIX, RECEBER PIX, ENCERRAR CONTA).
+000190*    HISTORICO DE ALTERACOES
+000200*    DATA       AUTOR     DESCRICAO
+000210*    08/08/2026 DLF       INCLUIDO USUARIO-MASTER PARA LOGIN E
+000220*                         PERFIL DE ACESSO (SUPERVISOR/TELLER).
+000230*    08/08/2026 DLF       RECEBER-PIX PASSA A LIQUIDAR CONTRA O
+000240*                         ARQUIVO DE PENDENCIAS (PENDING-PIX).
+000250*    08/08/2026 DLF       ENCERRAR-CONTA PASSA A EXIGIR SALDO
+000260*                         ZERADO E AUSENCIA DE PIX EM ABERTO, E
+000270*                         GRAVA RETENCAO EM CONTAS-ENCERRADAS.
+000280*    08/08/2026 DLF       INCLUIDA TRILHA DE AUDITORIA (LOGIN E
+000290*                         SELECAO DE OPCAO NO MENU-PRINCIPAL).
+000300*    08/08/2026 DLF       FAZER-PIX PASSA A OBSERVAR O LIMITE
+000310*                         NOTURNO DE PIX (REGRA BACEN, 20H-06H).
+000320*    08/08/2026 DLF       BLOQUEIO DE OPERADOR POR TENTATIVAS DE
+000330*                         LOGIN SEGUIDAS SEM SUCESSO; DESBLOQUEIO
+000340*                         SOMENTE POR SUPERVISOR (OPCAO [5]).
+000350*    08/08/2026 DLF       INCLUIDO CHECKPOINT DE SESSAO NAS
+000360*                         OPCOES DE TRANSACAO DO MENU-PRINCIPAL.
+000370*----------------------------------------------------------------
+
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT USUARIO-MASTER
+000420         ASSIGN TO "USRMST"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS USM-ID-OPERADOR
+000460         FILE STATUS IS WS-STATUS-USRMST.
+
+000470     SELECT CONTA-MASTER
+000480         ASSIGN TO "CTAMST"
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS CTM-NUM-CONTA
+000520         FILE STATUS IS WS-STATUS-CTAMST.
+
+000530     SELECT PIX-DIRETORIO
+000540         ASSIGN TO "PIXDIR"
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS DYNAMIC
+000570         RECORD KEY IS PXD-CHAVE-PIX
+000580         FILE STATUS IS WS-STATUS-PIXDIR.
+
+000590     SELECT PIX-OUT
+000600         ASSIGN TO "PIXOUT"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         ACCESS MODE IS SEQUENTIAL
+000630         FILE STATUS IS WS-STATUS-PIXOUT.
+
+000640     SELECT PENDING-PIX
+000650         ASSIGN TO "PIXPND"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS PXP-ID-PENDENCIA
+000690         FILE STATUS IS WS-STATUS-PIXPND.
+
+000700     SELECT CONTAS-ENCERRADAS
+000710         ASSIGN TO "CTAENC"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         ACCESS MODE IS SEQUENTIAL
+000740         FILE STATUS IS WS-STATUS-CTAENC.
+
+000750     SELECT AUDITORIA
+000760         ASSIGN TO "AUDITR"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         ACCESS MODE IS SEQUENTIAL
+000790         FILE STATUS IS WS-STATUS-AUDITR.
+
+000800     SELECT CHECKPOINT
+000810         ASSIGN TO "CHECKPT"
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS DYNAMIC
+000840         RECORD KEY IS CKP-ID-OPERADOR
+000850         FILE STATUS IS WS-STATUS-CHECKPT.
+
+000860 DATA DIVISION.
+000870 FILE SECTION.
+
+000880 FD  USUARIO-MASTER
+000890     LABEL RECORD IS STANDARD.
+000900 COPY CTUSRM.
+
+000910 FD  CONTA-MASTER
+000920     LABEL RECORD IS STANDARD.
+000930 COPY CTCTAM.
+
+000940 FD  PIX-DIRETORIO
+000950     LABEL RECORD IS STANDARD.
+000960 COPY CTPXDR.
+
+000970 FD  PIX-OUT
+000980     LABEL RECORD IS STANDARD.
+000990 COPY CTPXOUT.
+
+001000 FD  PENDING-PIX
+001010     LABEL RECORD IS STANDARD.
+001020 COPY CTPXPND.
+
+001030 FD  CONTAS-ENCERRADAS
+001040     LABEL RECORD IS STANDARD.
+001050 COPY CTCTENC.
+
+001060 FD  AUDITORIA
+001070     LABEL RECORD IS STANDARD.
+001080 COPY CTAUDT.
+
+001090 FD  CHECKPOINT
+001100     LABEL RECORD IS STANDARD.
+001110 COPY CTCKPT.
+
+001120 WORKING-STORAGE SECTION.
+
+001130*    CAMPOS DE TELA (LOGIN E MENU)
+001140 01  USUARIO                     PIC X(08).
+001150 01  SENHA                       PIC X(20).
+001160 01  USUARIO-VALIDO              PIC X(01) VALUE 'N'.
+001170 01  RESPOSTA                    PIC X(20).
+001180 01  CONTINUAR-LOOP              PIC X(01) VALUE 'Y'.
+001190 01  WS-MAX-TENTATIVAS-FALHAS    PIC 9(02) COMP VALUE 3.
+001200 01  WS-ID-DESBLOQUEIO           PIC X(08).
+001210 01  WS-PERFIL-LOGADO            PIC X(01).
+001220     88  WS-SUPERVISOR-LOGADO        VALUE 'S'.
+
+001230*    CODIGOS DE RETORNO DE I-O
+001240 01  WS-STATUS-USRMST            PIC X(02).
+001250 01  WS-STATUS-CTAMST            PIC X(02).
+001260 01  WS-STATUS-PIXDIR            PIC X(02).
+001270 01  WS-STATUS-PIXOUT            PIC X(02).
+001280 01  WS-STATUS-PIXPND            PIC X(02).
+001290 01  WS-STATUS-CTAENC            PIC X(02).
+001300 01  WS-STATUS-AUDITR            PIC X(02).
+001310 01  WS-STATUS-CHECKPT           PIC X(02).
+
+001320*    DATA E HORA DO SISTEMA
+001330 01  WS-DATA-AAAAMMDD            PIC 9(08).
+001340 01  WS-HORA-COMPLETA.
+001350     05  WS-HORA-HHMMSS          PIC 9(06).
+001360     05  WS-HORA-CENTESIMOS      PIC 9(02).
+
+001370*    AREA DE TRABALHO - FAZER-PIX
+001380 01  WS-CHAVE-DIGITADA           PIC X(30).
+001390 01  WS-VALOR-DIGITADO           PIC 9(09)V99.
+001400 01  WS-VALOR-TRANSF             PIC S9(09)V99 COMP-3.
+001410 01  WS-CONTA-ORIGEM             PIC 9(10).
+001420 01  WS-LIMITE-NOTURNO-PADRAO    PIC S9(09)V99 COMP-3
+001430                                 VALUE 500.00.
+001440 01  WS-LIMITE-APLICAVEL         PIC S9(09)V99 COMP-3.
+001450 01  WS-HORA-HH                  PIC 9(02).
+001460 01  WS-SW-HORARIO-NOTURNO       PIC X(01) VALUE 'N'.
+001470     88  WS-HORARIO-NOTURNO          VALUE 'S'.
+
+001480*    AREA DE TRABALHO - RECEBER-PIX
+001490 01  WS-CONTA-DESTINO            PIC 9(10).
+001500 01  WS-ID-PENDENCIA-ESCOLHIDA   PIC 9(06).
+001510 01  WS-SW-PENDENCIA-ENCONTRADA  PIC X(01) VALUE 'N'.
+001520     88  WS-PENDENCIA-ENCONTRADA     VALUE 'S'.
+001530 01  WS-SW-FIM-PENDING           PIC X(01) VALUE 'N'.
+001540     88  WS-FIM-PENDING               VALUE 'S'.
+
+001550*    AREA DE TRABALHO - ENCERRAR-CONTA
+001560 01  WS-CONTA-ENCERRAR           PIC 9(10).
+001570 01  WS-SW-PIX-PENDENTE          PIC X(01) VALUE 'N'.
+001580     88  WS-PIX-PENDENTE              VALUE 'S'.
+001590 01  WS-SW-FIM-PEND-ENC          PIC X(01) VALUE 'N'.
+001600     88  WS-FIM-PEND-ENC              VALUE 'S'.
+
+001610*    AREA DE TRABALHO - TRILHA DE AUDITORIA
+001620 01  WS-AUD-TIPO-EVENTO          PIC X(01).
+001630 01  WS-AUD-DESCRICAO            PIC X(40).
+
+001640*    AREA DE TRABALHO - CHECKPOINT DE SESSAO
+001650 01  WS-CKP-TIPO-TRANSACAO       PIC X(01).
+001660 01  WS-CKP-NUM-CONTA            PIC 9(10) VALUE ZERO.
+001670 01  WS-CKP-VALOR                PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+001680 PROCEDURE DIVISION.
+
+001690 0000-MAINLINE.
+001700     PERFORM 1000-INICIALIZAR.
+001710     PERFORM 1100-EXIBIR-TITULO.
+001720     PERFORM 2000-AUTENTICACAO.
+001730     PERFORM 3000-MENU-PRINCIPAL.
+001740     PERFORM 9999-FINALIZAR.
+
+001750     STOP RUN.
+
+001760 1000-INICIALIZAR.
+001770     OPEN I-O USUARIO-MASTER.
+001780     IF WS-STATUS-USRMST NOT = '00'
+001790         DISPLAY 'ERRO AO ABRIR USUARIO-MASTER - STATUS '
+001800                 WS-STATUS-USRMST
+001810         STOP RUN
+001820     END-IF.
+
+001830     OPEN I-O CONTA-MASTER.
+001840     IF WS-STATUS-CTAMST NOT = '00'
+001850         DISPLAY 'ERRO AO ABRIR CONTA-MASTER - STATUS '
+001860                 WS-STATUS-CTAMST
+001870         STOP RUN
+001880     END-IF.
+
+001890     OPEN INPUT PIX-DIRETORIO.
+001900     IF WS-STATUS-PIXDIR NOT = '00'
+001910         DISPLAY 'ERRO AO ABRIR PIX-DIRETORIO - STATUS '
+001920                 WS-STATUS-PIXDIR
+001930         STOP RUN
+001940     END-IF.
+
+001950     OPEN I-O PENDING-PIX.
+001960     IF WS-STATUS-PIXPND NOT = '00'
+001970         DISPLAY 'ERRO AO ABRIR PENDING-PIX - STATUS '
+001980                 WS-STATUS-PIXPND
+001990         STOP RUN
+002000     END-IF.
+
+002010     PERFORM 1010-ABRIR-PIXOUT.
+002020     PERFORM 1020-ABRIR-CTAENC.
+002030     PERFORM 1030-ABRIR-AUDITORIA.
+002040     PERFORM 1040-ABRIR-CHECKPOINT.
+
+002050     ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+002060     ACCEPT WS-HORA-COMPLETA FROM TIME.
+
+002070*    PIX-OUT E UM ARQUIVO DE MOVIMENTO GRAVADO POR EXTENSAO; NO
+002080*    PRIMEIRO DIA DE USO O ARQUIVO AINDA NAO EXISTE E PRECISA
+002090*    SER CRIADO.
+002100 1010-ABRIR-PIXOUT.
+002110     OPEN EXTEND PIX-OUT.
+002120     IF WS-STATUS-PIXOUT NOT = '00'
+002130         OPEN OUTPUT PIX-OUT
+002140         CLOSE PIX-OUT
+002150         OPEN EXTEND PIX-OUT
+002160     END-IF.
+
+002170*    CONTAS-ENCERRADAS E UM ARQUIVO DE RETENCAO GRAVADO POR
+002180*    EXTENSAO; NO PRIMEIRO DIA DE USO O ARQUIVO AINDA NAO EXISTE.
+002190 1020-ABRIR-CTAENC.
+002200     OPEN EXTEND CONTAS-ENCERRADAS.
+002210     IF WS-STATUS-CTAENC NOT = '00'
+002220         OPEN OUTPUT CONTAS-ENCERRADAS
+002230         CLOSE CONTAS-ENCERRADAS
+002240         OPEN EXTEND CONTAS-ENCERRADAS
+002250     END-IF.
+
+002260*    AUDITORIA E UM ARQUIVO DE TRILHA GRAVADO POR EXTENSAO; NO
+002270*    PRIMEIRO DIA DE USO O ARQUIVO AINDA NAO EXISTE.
+002280 1030-ABRIR-AUDITORIA.
+002290     OPEN EXTEND AUDITORIA.
+002300     IF WS-STATUS-AUDITR NOT = '00'
+002310         OPEN OUTPUT AUDITORIA
+002320         CLOSE AUDITORIA
+002330         OPEN EXTEND AUDITORIA
+002340     END-IF.
+
+002350*    CHECKPOINT E UM ARQUIVO INDEXADO DE SESSAO; NO PRIMEIRO
+002360*    DIA DE USO O ARQUIVO AINDA NAO EXISTE E PRECISA SER
+002370*    CRIADO ANTES DE PODER SER ABERTO EM MODO I-O.
+002380 1040-ABRIR-CHECKPOINT.
+002390     OPEN I-O CHECKPOINT.
+002400     IF WS-STATUS-CHECKPT NOT = '00'
+002410         OPEN OUTPUT CHECKPOINT
+002420         CLOSE CHECKPOINT
+002430         OPEN I-O CHECKPOINT
+002440     END-IF.
+002450     IF WS-STATUS-CHECKPT NOT = '00'
+002460         DISPLAY 'ERRO AO ABRIR CHECKPOINT - STATUS '
+002470                 WS-STATUS-CHECKPT
+002480         STOP RUN
+002490     END-IF.
+
+002500 1100-EXIBIR-TITULO.
+002510     DISPLAY '------------------------'.
+002520     DISPLAY 'Bem-vindo à Tela de Login'.
+002530     DISPLAY '------------------------'.
+
+002540*----------------------------------------------------------------
+002550*    AUTENTICACAO DE OPERADOR CONTRA USUARIO-MASTER
+002560*----------------------------------------------------------------
+002570 2000-AUTENTICACAO.
+002580     DISPLAY 'Usuario:'.
+002590     ACCEPT USUARIO.
+002600     DISPLAY 'Senha:'.
+002610     ACCEPT SENHA.
+
+002620     PERFORM 2100-VALIDAR-USUARIO.
+
+002630     IF USUARIO-VALIDO = 'S'
+002640         DISPLAY 'Login bem-sucedido.'
+002650         DISPLAY 'Bem-vindo: ' , USUARIO
+002660         MOVE 'L' TO WS-AUD-TIPO-EVENTO
+002670         MOVE 'LOGIN BEM-SUCEDIDO' TO WS-AUD-DESCRICAO
+002680         PERFORM 8000-GRAVAR-AUDITORIA
+002690             THRU 8000-GRAVAR-AUDITORIA-EXIT
+002700         PERFORM 2200-VERIFICAR-CHECKPOINT
+002710             THRU 2200-VERIFICAR-CHECKPOINT-EXIT
+002720     ELSE
+002730         DISPLAY 'Usuário ou senha inválidos.'
+002740         MOVE 'L' TO WS-AUD-TIPO-EVENTO
+002750         MOVE 'TENTATIVA DE LOGIN FALHOU' TO WS-AUD-DESCRICAO
+002760         PERFORM 8000-GRAVAR-AUDITORIA
+002770             THRU 8000-GRAVAR-AUDITORIA-EXIT
+002780         PERFORM 1100-EXIBIR-TITULO
+002790         PERFORM 2000-AUTENTICACAO
+002800     END-IF.
+
+002810 2100-VALIDAR-USUARIO.
+002820     MOVE 'N' TO USUARIO-VALIDO.
+002830     MOVE USUARIO TO USM-ID-OPERADOR.
+002840     READ USUARIO-MASTER
+002850         KEY IS USM-ID-OPERADOR
+002860         INVALID KEY
+002870             MOVE 'N' TO USUARIO-VALIDO
+002880     END-READ.
+
+002890     IF WS-STATUS-USRMST = '00'
+002900         IF USM-STATUS-BLOQUEADO
+002910             MOVE 'N' TO USUARIO-VALIDO
+002920             DISPLAY 'Usuário bloqueado. Contate o supervisor.'
+002930         ELSE
+002940             IF USM-SENHA = SENHA
+002950                 MOVE 'S' TO USUARIO-VALIDO
+002960                 MOVE ZERO TO USM-QTD-TENTATIVAS-FALHAS
+002970                 MOVE USM-PERFIL TO WS-PERFIL-LOGADO
+002980                 REWRITE REG-USUARIO-MASTER
+002990             ELSE
+003000                 MOVE 'N' TO USUARIO-VALIDO
+003010                 ADD 1 TO USM-QTD-TENTATIVAS-FALHAS
+003020                 IF USM-QTD-TENTATIVAS-FALHAS
+003030                         NOT < WS-MAX-TENTATIVAS-FALHAS
+003040                     MOVE 'B' TO USM-STATUS-CADASTRO
+003050                     DISPLAY 'Operador bloqueado por excesso de '
+003060                             'tentativas.'
+003070                 END-IF
+003080                 REWRITE REG-USUARIO-MASTER
+003090             END-IF
+003100         END-IF
+003110     END-IF.
+
+003120*----------------------------------------------------------------
+003130*    APOS LOGIN BEM-SUCEDIDO, VERIFICA SE HA CHECKPOINT ABERTO
+003140*    DO OPERADOR, INDICANDO UMA TRANSACAO NAO CONCLUIDA NA
+003150*    SESSAO ANTERIOR.
+003160*----------------------------------------------------------------
+003170 2200-VERIFICAR-CHECKPOINT.
+003180     MOVE USUARIO TO CKP-ID-OPERADOR.
+003190     READ CHECKPOINT
+003200         KEY IS CKP-ID-OPERADOR
+003210         INVALID KEY
+003220             GO TO 2200-VERIFICAR-CHECKPOINT-EXIT
+003230     END-READ.
+
+003240     IF CKP-STATUS-ABERTO
+003250         DISPLAY 'Aviso: transacao anterior nao concluida'
+003260         DISPLAY 'Opcao: ' CKP-TIPO-TRANSACAO
+003270             ' Conta: ' CKP-NUM-CONTA ' Valor: ' CKP-VALOR
+003280         DISPLAY 'Verifique se a operacao foi de fato efetivada'
+003290             ' antes de repeti-la.'
+
+003300         MOVE 'V' TO CKP-STATUS
+003310         REWRITE REG-CHECKPOINT
+003320             INVALID KEY
+003330                 DISPLAY 'ERRO AO ATUALIZAR CHECKPOINT: '
+003340                         WS-STATUS-CHECKPT
+003350         END-REWRITE
+
+003360         MOVE 'T' TO WS-AUD-TIPO-EVENTO
+003370         MOVE SPACES TO WS-AUD-DESCRICAO
+003380         STRING 'CKPT ABERTO RECONHECIDO - OPCAO '
+003390             CKP-TIPO-TRANSACAO ' CTA ' CKP-NUM-CONTA
+003400             DELIMITED BY SIZE INTO WS-AUD-DESCRICAO
+003410         PERFORM 8000-GRAVAR-AUDITORIA
+003420             THRU 8000-GRAVAR-AUDITORIA-EXIT
+003430     END-IF.
+003440 2200-VERIFICAR-CHECKPOINT-EXIT.
+003450     EXIT.
+
+003460*----------------------------------------------------------------
+003470*    MENU PRINCIPAL DE OPERACOES
+003480*----------------------------------------------------------------
+003490 3000-MENU-PRINCIPAL.
+003500     PERFORM 3100-EXIBIR-MENU.
+003510     ACCEPT RESPOSTA.
+
+003520     MOVE 'M' TO WS-AUD-TIPO-EVENTO.
+003530     MOVE SPACES TO WS-AUD-DESCRICAO.
+003540     STRING 'OPCAO ' RESPOSTA(1:1) ' SELECIONADA NO MENU'
+003550         DELIMITED BY SIZE INTO WS-AUD-DESCRICAO.
+003560     PERFORM 8000-GRAVAR-AUDITORIA
+003570         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+
+003580     EVALUATE TRUE
+003590         WHEN RESPOSTA = '1'
+003600             MOVE '1' TO WS-CKP-TIPO-TRANSACAO
+003610             PERFORM 8100-CHECKPOINT-ABRIR
+003620                 THRU 8100-CHECKPOINT-ABRIR-EXIT
+003630             PERFORM 4000-FAZER-PIX THRU 4000-FAZER-PIX-EXIT
+003640             PERFORM 8200-CHECKPOINT-FECHAR
+003650                 THRU 8200-CHECKPOINT-FECHAR-EXIT
+003660         WHEN RESPOSTA = '2'
+003670             MOVE '2' TO WS-CKP-TIPO-TRANSACAO
+003680             PERFORM 8100-CHECKPOINT-ABRIR
+003690                 THRU 8100-CHECKPOINT-ABRIR-EXIT
+003700             PERFORM 5000-RECEBER-PIX THRU 5000-RECEBER-PIX-EXIT
+003710             PERFORM 8200-CHECKPOINT-FECHAR
+003720                 THRU 8200-CHECKPOINT-FECHAR-EXIT
+003730         WHEN RESPOSTA = '3'
+003740             IF WS-SUPERVISOR-LOGADO
+003750                 MOVE '3' TO WS-CKP-TIPO-TRANSACAO
+003760                 PERFORM 8100-CHECKPOINT-ABRIR
+003770                     THRU 8100-CHECKPOINT-ABRIR-EXIT
+003780                 PERFORM 6000-ENCERRAR-CONTA
+003790                     THRU 6000-ENCERRAR-CONTA-EXIT
+003800                 PERFORM 8200-CHECKPOINT-FECHAR
+003810                     THRU 8200-CHECKPOINT-FECHAR-EXIT
+003820             ELSE
+003830                 DISPLAY 'Acesso restrito a supervisores.'
+003840             END-IF
+003850         WHEN RESPOSTA = '4'
+003860             IF WS-SUPERVISOR-LOGADO
+003870                 PERFORM 6500-DESBLOQUEAR-OPERADOR
+003880                     THRU 6500-DESBLOQUEAR-OPERADOR-EXIT
+003890             ELSE
+003900                 DISPLAY 'Acesso restrito a supervisores.'
+003910             END-IF
+003920         WHEN RESPOSTA = '5'
+003930             PERFORM 7000-SAIR
+003940         WHEN OTHER
+003950             PERFORM 3000-MENU-PRINCIPAL
+003960     END-EVALUATE.
+
+003970     IF CONTINUAR-LOOP = 'Y'
+003980         PERFORM 3000-MENU-PRINCIPAL
+003990     END-IF.
+
+004000 3100-EXIBIR-MENU.
+004010     DISPLAY 'Opções de Menu:'
+004020     DISPLAY '[1] Fazer Pix'
+004030     DISPLAY '[2] Receber Pix'
+004040     DISPLAY '[3] Encerrar Conta'
+004050     DISPLAY '[4] Desbloquear Operador'
+004060     DISPLAY '[5] Sair'.
+
+004070*----------------------------------------------------------------
+004080*    OPCAO [1] - FAZER PIX
+004090*----------------------------------------------------------------
+004100 4000-FAZER-PIX.
+004110     DISPLAY 'Opção [1] - Fazer Pix'.
+004120     DISPLAY 'Chave Pix de destino:'.
+004130     ACCEPT WS-CHAVE-DIGITADA.
+004140     DISPLAY 'Valor da transferencia:'.
+004150     ACCEPT WS-VALOR-DIGITADO.
+004160     MOVE WS-VALOR-DIGITADO TO WS-VALOR-TRANSF.
+004170     DISPLAY 'Conta de origem (numero):'.
+004180     ACCEPT WS-CONTA-ORIGEM.
+
+004190     MOVE WS-CHAVE-DIGITADA TO PXD-CHAVE-PIX.
+004200     READ PIX-DIRETORIO
+004210         KEY IS PXD-CHAVE-PIX
+004220         INVALID KEY
+004230             DISPLAY 'Chave Pix não encontrada.'
+004240             GO TO 4000-FAZER-PIX-EXIT
+004250     END-READ.
+
+004260     MOVE WS-CONTA-ORIGEM TO CTM-NUM-CONTA.
+004270     READ CONTA-MASTER
+004280         KEY IS CTM-NUM-CONTA
+004290         INVALID KEY
+004300             DISPLAY 'Conta de origem não encontrada.'
+004310             GO TO 4000-FAZER-PIX-EXIT
+004320     END-READ.
+
+004330     IF CTM-CONTA-ENCERRADA
+004340         DISPLAY 'Conta de origem encerrada. Operação recusada.'
+004350         GO TO 4000-FAZER-PIX-EXIT
+004360     END-IF.
+
+004370     IF CTM-SALDO < WS-VALOR-TRANSF
+004380         DISPLAY 'Saldo insuficiente para a transferência.'
+004390         GO TO 4000-FAZER-PIX-EXIT
+004400     END-IF.
+
+004410     MOVE WS-CONTA-ORIGEM TO WS-CKP-NUM-CONTA.
+004420     MOVE WS-VALOR-TRANSF TO WS-CKP-VALOR.
+004430     PERFORM 8120-CHECKPOINT-ATUALIZAR
+004440         THRU 8120-CHECKPOINT-ATUALIZAR-EXIT.
+
+004450*    WS-HORA-HHMMSS E ATUALIZADO AQUI, NO MOMENTO EM QUE O PIX
+004460*    DE FATO SERA EFETIVADO, E NAO NO MOMENTO EM QUE A OPCAO FOI
+004470*    SELECIONADA NO MENU (8100-CHECKPOINT-ABRIR), PARA QUE O
+004480*    LIMITE NOTURNO E O HORARIO GRAVADO EM PXO-HORA-MOVIMENTO
+004490*    REFLITAM O HORARIO REAL DA TRANSACAO.
+004500     ACCEPT WS-HORA-COMPLETA FROM TIME.
+
+004510     PERFORM 4100-VERIFICAR-HORARIO-NOTURNO
+004520         THRU 4100-VERIFICAR-HORARIO-NOTURNO-EXIT.
+004530     IF WS-HORARIO-NOTURNO
+004540         IF CTM-LIMITE-NOTURNO > ZERO
+004550             MOVE CTM-LIMITE-NOTURNO TO WS-LIMITE-APLICAVEL
+004560         ELSE
+004570             MOVE WS-LIMITE-NOTURNO-PADRAO TO WS-LIMITE-APLICAVEL
+004580         END-IF
+004590         IF WS-VALOR-TRANSF > WS-LIMITE-APLICAVEL
+004600             PERFORM 4200-REJEITAR-PIX-NOTURNO
+004610                 THRU 4200-REJEITAR-PIX-NOTURNO-EXIT
+004620             GO TO 4000-FAZER-PIX-EXIT
+004630         END-IF
+004640     END-IF.
+
+004650     SUBTRACT WS-VALOR-TRANSF FROM CTM-SALDO.
+004660     REWRITE REG-CONTA-MASTER
+004670         INVALID KEY
+004680             DISPLAY 'ERRO AO ATUALIZAR SALDO DA CONTA: '
+004690                     WS-STATUS-CTAMST
+004700             GO TO 4000-FAZER-PIX-EXIT
+004710     END-REWRITE.
+
+004720     MOVE WS-CONTA-ORIGEM TO PXO-NUM-CONTA-ORIGEM.
+004730     MOVE USUARIO TO PXO-ID-OPERADOR.
+004740     MOVE WS-CHAVE-DIGITADA TO PXO-CHAVE-PIX-DESTINO.
+004750     MOVE PXD-NUM-CONTA TO PXO-NUM-CONTA-DESTINO.
+004760     MOVE WS-VALOR-TRANSF TO PXO-VALOR.
+004770     MOVE WS-DATA-AAAAMMDD TO PXO-DATA-MOVIMENTO.
+004780     MOVE WS-HORA-HHMMSS TO PXO-HORA-MOVIMENTO.
+004790     MOVE 'C' TO PXO-STATUS.
+004800     WRITE REG-PIX-OUT.
+004810     IF WS-STATUS-PIXOUT NOT = '00'
+004820         DISPLAY 'ERRO AO GRAVAR PIX-OUT: '
+004830                 WS-STATUS-PIXOUT
+004840         DISPLAY 'ESTORNANDO DEBITO NA CONTA DE ORIGEM.'
+004850         ADD WS-VALOR-TRANSF TO CTM-SALDO
+004860         REWRITE REG-CONTA-MASTER
+004870             INVALID KEY
+004880                 DISPLAY 'ERRO AO ESTORNAR SALDO DA CONTA: '
+004890                         WS-STATUS-CTAMST
+004900         END-REWRITE
+004910         GO TO 4000-FAZER-PIX-EXIT
+004920     END-IF.
+
+004930     DISPLAY 'Pix realizado com sucesso.'.
+
+004940 4000-FAZER-PIX-EXIT.
+004950     EXIT.
+
+004960*----------------------------------------------------------------
+004970*    DETERMINA SE O HORARIO ATUAL ESTA DENTRO DA JANELA NOTURNA
+004980*    DO BACEN (20H AS 06H), QUANDO O LIMITE DE PIX E REDUZIDO.
+004990*----------------------------------------------------------------
+005000 4100-VERIFICAR-HORARIO-NOTURNO.
+005010     MOVE WS-HORA-HHMMSS(1:2) TO WS-HORA-HH.
+005020     IF WS-HORA-HH >= 20 OR WS-HORA-HH < 6
+005030         MOVE 'S' TO WS-SW-HORARIO-NOTURNO
+005040     ELSE
+005050         MOVE 'N' TO WS-SW-HORARIO-NOTURNO
+005060     END-IF.
+005070 4100-VERIFICAR-HORARIO-NOTURNO-EXIT.
+005080     EXIT.
+
+005090*----------------------------------------------------------------
+005100*    TRANSFERENCIA ACIMA DO LIMITE NOTURNO: A CONTA DE ORIGEM
+005110*    NAO E DEBITADA E O PIX E RECUSADO (STATUS 'R'), GRAVADO
+005120*    APENAS PARA FINS DE TRILHA. O OPERADOR DEVE REPETIR A
+005130*    OPERACAO DENTRO DO LIMITE OU FORA DO HORARIO NOTURNO.
+005140*----------------------------------------------------------------
+005150 4200-REJEITAR-PIX-NOTURNO.
+005160     MOVE WS-CONTA-ORIGEM TO PXO-NUM-CONTA-ORIGEM.
+005170     MOVE USUARIO TO PXO-ID-OPERADOR.
+005180     MOVE WS-CHAVE-DIGITADA TO PXO-CHAVE-PIX-DESTINO.
+005190     MOVE PXD-NUM-CONTA TO PXO-NUM-CONTA-DESTINO.
+005200     MOVE WS-VALOR-TRANSF TO PXO-VALOR.
+005210     MOVE WS-DATA-AAAAMMDD TO PXO-DATA-MOVIMENTO.
+005220     MOVE WS-HORA-HHMMSS TO PXO-HORA-MOVIMENTO.
+005230     MOVE 'R' TO PXO-STATUS.
+005240     WRITE REG-PIX-OUT.
+005250     IF WS-STATUS-PIXOUT NOT = '00'
+005260         DISPLAY 'ERRO AO GRAVAR PIX-OUT: ' WS-STATUS-PIXOUT
+005270     END-IF.
+005280     DISPLAY 'Valor acima do limite noturno de Pix.'.
+005290     DISPLAY 'Transferência recusada. Tente novamente dentro'.
+005300     DISPLAY 'do limite ou fora do horario noturno.'.
+005310 4200-REJEITAR-PIX-NOTURNO-EXIT.
+005320     EXIT.
+
+005330*----------------------------------------------------------------
+005340*    OPCAO [2] - RECEBER PIX (LIQUIDACAO DE PENDENCIAS)
+005350*----------------------------------------------------------------
+005360 5000-RECEBER-PIX.
+005370     DISPLAY 'Opção [2] - Receber Pix'.
+005380     DISPLAY 'Conta de destino (numero):'.
+005390     ACCEPT WS-CONTA-DESTINO.
+
+005400     MOVE WS-CONTA-DESTINO TO CTM-NUM-CONTA.
+005410     READ CONTA-MASTER
+005420         KEY IS CTM-NUM-CONTA
+005430         INVALID KEY
+005440             DISPLAY 'Conta de destino não encontrada.'
+005450             GO TO 5000-RECEBER-PIX-EXIT
+005460     END-READ.
+
+005470     IF CTM-CONTA-ENCERRADA
+005480         DISPLAY 'Conta de destino encerrada. Operação'
+005490                 ' recusada.'
+005500         GO TO 5000-RECEBER-PIX-EXIT
+005510     END-IF.
+
+005520     PERFORM 5100-LISTAR-PENDENCIAS
+005530         THRU 5100-LISTAR-PENDENCIAS-EXIT.
+
+005540     IF NOT WS-PENDENCIA-ENCONTRADA
+005550         DISPLAY 'Não há Pix pendentes para esta conta.'
+005560         GO TO 5000-RECEBER-PIX-EXIT
+005570     END-IF.
+
+005580     DISPLAY 'Informe o numero da pendência a liquidar:'.
+005590     ACCEPT WS-ID-PENDENCIA-ESCOLHIDA.
+
+005600     PERFORM 5200-LIQUIDAR-PENDENCIA
+005610         THRU 5200-LIQUIDAR-PENDENCIA-EXIT.
+
+005620 5000-RECEBER-PIX-EXIT.
+005630     EXIT.
+
+005640 5100-LISTAR-PENDENCIAS.
+005650     MOVE 'N' TO WS-SW-PENDENCIA-ENCONTRADA.
+005660     MOVE ZERO TO PXP-ID-PENDENCIA.
+005670     START PENDING-PIX
+005680         KEY IS NOT LESS THAN PXP-ID-PENDENCIA
+005690         INVALID KEY
+005700             GO TO 5100-LISTAR-PENDENCIAS-EXIT
+005710     END-START.
+
+005720     MOVE 'N' TO WS-SW-FIM-PENDING.
+005730     PERFORM 5110-LER-PROXIMA-PENDENCIA UNTIL WS-FIM-PENDING.
+
+005740 5100-LISTAR-PENDENCIAS-EXIT.
+005750     EXIT.
+
+005760 5110-LER-PROXIMA-PENDENCIA.
+005770     READ PENDING-PIX NEXT RECORD
+005780         AT END
+005790             MOVE 'S' TO WS-SW-FIM-PENDING
+005800     END-READ.
+
+005810     IF NOT WS-FIM-PENDING
+005820         IF PXP-NUM-CONTA-DESTINO = WS-CONTA-DESTINO
+005830                 AND PXP-PENDENTE
+005840             MOVE 'S' TO WS-SW-PENDENCIA-ENCONTRADA
+005850             DISPLAY 'Pendência ' PXP-ID-PENDENCIA
+005860                     ' valor ' PXP-VALOR
+005870                     ' remetente ' PXP-NOME-REMETENTE
+005880         END-IF
+005890     END-IF.
+
+005900 5200-LIQUIDAR-PENDENCIA.
+005910     MOVE WS-ID-PENDENCIA-ESCOLHIDA TO PXP-ID-PENDENCIA.
+005920     READ PENDING-PIX
+005930         KEY IS PXP-ID-PENDENCIA
+005940         INVALID KEY
+005950             DISPLAY 'Pendência não encontrada.'
+005960             GO TO 5200-LIQUIDAR-PENDENCIA-EXIT
+005970     END-READ.
+
+005980     IF PXP-NUM-CONTA-DESTINO NOT = WS-CONTA-DESTINO
+005990         DISPLAY 'Pendência não pertence à conta informada.'
+006000         GO TO 5200-LIQUIDAR-PENDENCIA-EXIT
+006010     END-IF.
+
+006020     IF PXP-LIQUIDADO
+006030         DISPLAY 'Pendência já foi liquidada anteriormente.'
+006040         GO TO 5200-LIQUIDAR-PENDENCIA-EXIT
+006050     END-IF.
+
+006060     MOVE WS-CONTA-DESTINO TO WS-CKP-NUM-CONTA.
+006070     MOVE PXP-VALOR TO WS-CKP-VALOR.
+006080     PERFORM 8120-CHECKPOINT-ATUALIZAR
+006090         THRU 8120-CHECKPOINT-ATUALIZAR-EXIT.
+
+006100     ADD PXP-VALOR TO CTM-SALDO.
+006110     REWRITE REG-CONTA-MASTER
+006120         INVALID KEY
+006130             DISPLAY 'ERRO AO ATUALIZAR SALDO DA CONTA: '
+006140                     WS-STATUS-CTAMST
+006150             GO TO 5200-LIQUIDAR-PENDENCIA-EXIT
+006160     END-REWRITE.
+
+006170     MOVE 'L' TO PXP-STATUS-LIQUIDACAO.
+006180     MOVE WS-DATA-AAAAMMDD TO PXP-DATA-LIQUIDACAO.
+006190     REWRITE REG-PENDING-PIX
+006200         INVALID KEY
+006210             DISPLAY 'ERRO AO ATUALIZAR PENDING-PIX: '
+006220                     WS-STATUS-PIXPND
+006230     END-REWRITE.
+
+006240     DISPLAY 'Pix recebido e creditado com sucesso.'.
+
+006250 5200-LIQUIDAR-PENDENCIA-EXIT.
+006260     EXIT.
+
+006270*----------------------------------------------------------------
+006280*    OPCAO [3] - ENCERRAR CONTA (RESTRITO A SUPERVISORES)
+006290*----------------------------------------------------------------
+006300 6000-ENCERRAR-CONTA.
+006310     DISPLAY 'Opção [3] - Encerrar Conta'.
+006320     DISPLAY 'Numero da conta a encerrar:'.
+006330     ACCEPT WS-CONTA-ENCERRAR.
+
+006340     MOVE WS-CONTA-ENCERRAR TO CTM-NUM-CONTA.
+006350     READ CONTA-MASTER
+006360         KEY IS CTM-NUM-CONTA
+006370         INVALID KEY
+006380             DISPLAY 'Conta não encontrada.'
+006390             GO TO 6000-ENCERRAR-CONTA-EXIT
+006400     END-READ.
+
+006410     IF CTM-CONTA-ENCERRADA
+006420         DISPLAY 'Conta já está encerrada.'
+006430         GO TO 6000-ENCERRAR-CONTA-EXIT
+006440     END-IF.
+
+006450     IF CTM-SALDO NOT = ZERO
+006460         DISPLAY 'Encerramento recusado - saldo diferente de'
+006470                 ' zero.'
+006480         GO TO 6000-ENCERRAR-CONTA-EXIT
+006490     END-IF.
+
+006500     MOVE WS-CONTA-ENCERRAR TO WS-CKP-NUM-CONTA.
+006510     MOVE ZERO TO WS-CKP-VALOR.
+006520     PERFORM 8120-CHECKPOINT-ATUALIZAR
+006530         THRU 8120-CHECKPOINT-ATUALIZAR-EXIT.
+
+006540     PERFORM 6100-VERIFICAR-PIX-ABERTO
+006550         THRU 6100-VERIFICAR-PIX-ABERTO-EXIT.
+
+006560     IF WS-PIX-PENDENTE
+006570         DISPLAY 'Encerramento recusado - existe Pix em'
+006580                 ' aberto para esta conta.'
+006590         GO TO 6000-ENCERRAR-CONTA-EXIT
+006600     END-IF.
+
+006610     MOVE 'E' TO CTM-STATUS-CONTA.
+006620     REWRITE REG-CONTA-MASTER
+006630         INVALID KEY
+006640             DISPLAY 'ERRO AO ENCERRAR CONTA: '
+006650                     WS-STATUS-CTAMST
+006660             GO TO 6000-ENCERRAR-CONTA-EXIT
+006670     END-REWRITE.
+
+006680     MOVE CTM-NUM-CONTA TO CTE-NUM-CONTA.
+006690     MOVE CTM-NOME-TITULAR TO CTE-NOME-TITULAR.
+006700     MOVE WS-DATA-AAAAMMDD TO CTE-DATA-ENCERRAMENTO.
+006710     MOVE WS-HORA-HHMMSS TO CTE-HORA-ENCERRAMENTO.
+006720     MOVE USUARIO TO CTE-ID-OPERADOR.
+006730     MOVE 'ENCERRAMENTO SOLICITADO PELO OPERADOR' TO
+006740         CTE-MOTIVO.
+006750     WRITE REG-CONTAS-ENCERRADAS.
+006760     IF WS-STATUS-CTAENC NOT = '00'
+006770         DISPLAY 'ERRO AO GRAVAR CONTAS-ENCERRADAS: '
+006780                 WS-STATUS-CTAENC
+006790     END-IF.
+
+006800     DISPLAY 'Conta encerrada com sucesso.'.
+
+006810 6000-ENCERRAR-CONTA-EXIT.
+006820     EXIT.
+
+006830*    VERIFICA SE HA PIX PENDENTE DE RECEBIMENTO (PENDING-PIX)
+006840*    ENVOLVENDO A CONTA A ENCERRAR. UMA TRANSFERENCIA RECUSADA
+006850*    PELO LIMITE NOTURNO (PXO-STATUS-REJEITADO) NUNCA DEBITA A
+006860*    CONTA DE ORIGEM E NAO FICA EM ABERTO, NAO PRECISANDO SER
+006870*    VERIFICADA AQUI.
+006880 6100-VERIFICAR-PIX-ABERTO.
+006890     MOVE 'N' TO WS-SW-PIX-PENDENTE.
+006900     PERFORM 6120-VERIFICAR-PENDING
+006910         THRU 6120-VERIFICAR-PENDING-EXIT.
+006920 6100-VERIFICAR-PIX-ABERTO-EXIT.
+006930     EXIT.
+
+006940 6120-VERIFICAR-PENDING.
+006950     MOVE ZERO TO PXP-ID-PENDENCIA.
+006960     START PENDING-PIX
+006970         KEY IS NOT LESS THAN PXP-ID-PENDENCIA
+006980         INVALID KEY
+006990             GO TO 6120-VERIFICAR-PENDING-EXIT
+007000     END-START.
+
+007010     MOVE 'N' TO WS-SW-FIM-PEND-ENC.
+007020     PERFORM 6130-LER-PENDING UNTIL WS-FIM-PEND-ENC.
+
+007030 6120-VERIFICAR-PENDING-EXIT.
+007040     EXIT.
+
+007050 6130-LER-PENDING.
+007060     READ PENDING-PIX NEXT RECORD
+007070         AT END
+007080             MOVE 'S' TO WS-SW-FIM-PEND-ENC
+007090     END-READ.
+
+007100     IF NOT WS-FIM-PEND-ENC
+007110         IF PXP-NUM-CONTA-DESTINO = WS-CONTA-ENCERRAR
+007120                 AND PXP-PENDENTE
+007130             MOVE 'S' TO WS-SW-PIX-PENDENTE
+007140         END-IF
+007150     END-IF.
+
+007160*----------------------------------------------------------------
+007170*    OPCAO [4] - DESBLOQUEAR OPERADOR (RESTRITO A SUPERVISOR)
+007180*----------------------------------------------------------------
+007190 6500-DESBLOQUEAR-OPERADOR.
+007200     DISPLAY 'Opção [4] - Desbloquear Operador'.
+007210     DISPLAY 'ID do operador a desbloquear:'.
+007220     ACCEPT WS-ID-DESBLOQUEIO.
+007230     MOVE WS-ID-DESBLOQUEIO TO USM-ID-OPERADOR.
+007240     READ USUARIO-MASTER
+007250         KEY IS USM-ID-OPERADOR
+007260         INVALID KEY
+007270             DISPLAY 'Operador não encontrado.'
+007280             GO TO 6500-DESBLOQUEAR-OPERADOR-EXIT
+007290     END-READ.
+
+007300     MOVE 'A' TO USM-STATUS-CADASTRO.
+007310     MOVE ZERO TO USM-QTD-TENTATIVAS-FALHAS.
+007320     REWRITE REG-USUARIO-MASTER
+007330         INVALID KEY
+007340             DISPLAY 'ERRO AO DESBLOQUEAR OPERADOR: '
+007350                     WS-STATUS-USRMST
+007360     END-REWRITE.
+007370     DISPLAY 'Operador desbloqueado com sucesso.'.
+007380 6500-DESBLOQUEAR-OPERADOR-EXIT.
+007390     EXIT.
+
+007400 7000-SAIR.
+007410     DISPLAY 'Opção [5] selecionada - Sair'.
+007420     MOVE 'N' TO CONTINUAR-LOOP.
+
+007430*----------------------------------------------------------------
+007440*    GRAVA UMA OCORRENCIA NA TRILHA DE AUDITORIA. OS CAMPOS
+007450*    WS-AUD-TIPO-EVENTO E WS-AUD-DESCRICAO DEVEM SER PREENCHIDOS
+007460*    PELO PARAGRAFO CHAMADOR ANTES DO PERFORM.
+007470*----------------------------------------------------------------
+007480 8000-GRAVAR-AUDITORIA.
+007490     ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+007500     ACCEPT WS-HORA-COMPLETA FROM TIME.
+007510     MOVE WS-DATA-AAAAMMDD TO AUD-DATA.
+007520     MOVE WS-HORA-HHMMSS TO AUD-HORA.
+007530     MOVE USUARIO TO AUD-ID-OPERADOR.
+007540     MOVE WS-AUD-TIPO-EVENTO TO AUD-TIPO-EVENTO.
+007550     MOVE WS-AUD-DESCRICAO TO AUD-DESCRICAO.
+007560     WRITE REG-AUDITORIA.
+007570     IF WS-STATUS-AUDITR NOT = '00'
+007580         DISPLAY 'ERRO AO GRAVAR AUDITORIA: '
+007590                 WS-STATUS-AUDITR
+007600     END-IF.
+007610 8000-GRAVAR-AUDITORIA-EXIT.
+007620     EXIT.
+
+007630*----------------------------------------------------------------
+007640*    ABRE UM CHECKPOINT PARA O OPERADOR CORRENTE, ANTES DE
+007650*    INICIAR UMA OPCAO DE TRANSACAO DO MENU-PRINCIPAL. O CAMPO
+007660*    WS-CKP-TIPO-TRANSACAO DEVE SER PREENCHIDO PELO PARAGRAFO
+007670*    CHAMADOR ANTES DO PERFORM.
+007680*----------------------------------------------------------------
+007690 8100-CHECKPOINT-ABRIR.
+007700     MOVE ZERO TO WS-CKP-NUM-CONTA.
+007710     MOVE ZERO TO WS-CKP-VALOR.
+007720     MOVE USUARIO TO CKP-ID-OPERADOR.
+007730     READ CHECKPOINT
+007740         KEY IS CKP-ID-OPERADOR
+007750         INVALID KEY
+007760             MOVE WS-CKP-TIPO-TRANSACAO TO CKP-TIPO-TRANSACAO
+007770             MOVE 'A' TO CKP-STATUS
+007780             ACCEPT CKP-DATA FROM DATE YYYYMMDD
+007790             ACCEPT WS-HORA-COMPLETA FROM TIME
+007800             MOVE WS-HORA-HHMMSS TO CKP-HORA
+007810             MOVE ZERO TO CKP-NUM-CONTA
+007820             MOVE ZERO TO CKP-VALOR
+007830             WRITE REG-CHECKPOINT
+007840             IF WS-STATUS-CHECKPT NOT = '00'
+007850                 DISPLAY 'ERRO AO GRAVAR CHECKPOINT: '
+007860                         WS-STATUS-CHECKPT
+007870             END-IF
+007880             GO TO 8100-CHECKPOINT-ABRIR-EXIT
+007890     END-READ.
+
+007900     MOVE WS-CKP-TIPO-TRANSACAO TO CKP-TIPO-TRANSACAO.
+007910     MOVE 'A' TO CKP-STATUS.
+007920     ACCEPT CKP-DATA FROM DATE YYYYMMDD.
+007930     ACCEPT WS-HORA-COMPLETA FROM TIME.
+007940     MOVE WS-HORA-HHMMSS TO CKP-HORA.
+007950     MOVE ZERO TO CKP-NUM-CONTA.
+007960     MOVE ZERO TO CKP-VALOR.
+007970     REWRITE REG-CHECKPOINT
+007980         INVALID KEY
+007990             DISPLAY 'ERRO AO ATUALIZAR CHECKPOINT: '
+008000                     WS-STATUS-CHECKPT
+008010     END-REWRITE.
+008020 8100-CHECKPOINT-ABRIR-EXIT.
+008030     EXIT.
+
+008040*----------------------------------------------------------------
+008050*    ATUALIZA O CHECKPOINT JA ABERTO DO OPERADOR CORRENTE COM A
+008060*    CONTA E O VALOR DA TRANSACAO EM ANDAMENTO, TAO LOGO ESSES
+008070*    DADOS SEJAM CONHECIDOS PELO PARAGRAFO CHAMADOR (WS-CKP-NUM-
+008080*    CONTA E WS-CKP-VALOR), PARA QUE UMA SESSAO REINICIADA SAIBA
+008090*    O QUE ESTAVA EM ANDAMENTO NO MOMENTO DA INTERRUPCAO.
+008100*----------------------------------------------------------------
+008110 8120-CHECKPOINT-ATUALIZAR.
+008120     MOVE USUARIO TO CKP-ID-OPERADOR.
+008130     READ CHECKPOINT
+008140         KEY IS CKP-ID-OPERADOR
+008150         INVALID KEY
+008160             GO TO 8120-CHECKPOINT-ATUALIZAR-EXIT
+008170     END-READ.
+
+008180     MOVE WS-CKP-NUM-CONTA TO CKP-NUM-CONTA.
+008190     MOVE WS-CKP-VALOR TO CKP-VALOR.
+008200     REWRITE REG-CHECKPOINT
+008210         INVALID KEY
+008220             DISPLAY 'ERRO AO ATUALIZAR CHECKPOINT: '
+008230                     WS-STATUS-CHECKPT
+008240     END-REWRITE.
+008250 8120-CHECKPOINT-ATUALIZAR-EXIT.
+008260     EXIT.
+
+008270*----------------------------------------------------------------
+008280*    FECHA O CHECKPOINT DO OPERADOR CORRENTE, APOS A CONCLUSAO
+008290*    DA OPCAO DE TRANSACAO DO MENU-PRINCIPAL.
+008300*----------------------------------------------------------------
+008310 8200-CHECKPOINT-FECHAR.
+008320     MOVE USUARIO TO CKP-ID-OPERADOR.
+008330     READ CHECKPOINT
+008340         KEY IS CKP-ID-OPERADOR
+008350         INVALID KEY
+008360             GO TO 8200-CHECKPOINT-FECHAR-EXIT
+008370     END-READ.
+
+008380     MOVE 'C' TO CKP-STATUS.
+008390     REWRITE REG-CHECKPOINT
+008400         INVALID KEY
+008410             DISPLAY 'ERRO AO FECHAR CHECKPOINT: '
+008420                     WS-STATUS-CHECKPT
+008430     END-REWRITE.
+008440 8200-CHECKPOINT-FECHAR-EXIT.
+008450     EXIT.
+
+008460 9999-FINALIZAR.
+008470     CLOSE USUARIO-MASTER
+008480           CONTA-MASTER
+008490           PIX-DIRETORIO
+008500           PIX-OUT
+008510           PENDING-PIX
+008520           CONTAS-ENCERRADAS
+008530           AUDITORIA
+008540           CHECKPOINT.
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
